@@ -0,0 +1,44 @@
+      **************************************************************
+      *     File: CUSTMAS.CPY
+      *     Creation Date/Time: 08/09/2026
+      * ------------------------------------------------------------
+      *     Record layout for the EDITEL customer master file
+      *     (CUSTMAS), keyed by the 6-byte Customer ID carried on
+      *     the TELA maintenance screen.
+      * ------------------------------------------------------------
+      *     Modification History
+      *     08/09/2026  MVV  Initial version - Customer ID, Name,
+      *                      Address 1/2, City, Zip, Country plus
+      *                      the Personal Data block already present
+      *                      on the screen.
+      *     08/09/2026  MVV  Added CUST-COUNTRY-CD (reference table
+      *                      code) so regional reports can group on
+      *                      a code instead of free-text spelling.
+      *     08/09/2026  MVV  Added CUST-MORE-CMT-SW - set when the
+      *                      customer has notes in the CUSTCMT
+      *                      companion file beyond the one line kept
+      *                      here.
+      **************************************************************
+      *
+       01  CUSTOMER-RECORD.
+           05  CUST-ID               PIC X(06).
+           05  CUST-NAME             PIC X(66).
+           05  CUST-ADDR-1           PIC X(66).
+           05  CUST-ADDR-2           PIC X(66).
+           05  CUST-CITY             PIC X(38).
+           05  CUST-ZIP              PIC 9(08).
+           05  CUST-COUNTRY          PIC X(30).
+           05  CUST-COUNTRY-CD       PIC X(02).
+           05  CUST-CHILDREN         PIC 9(02).
+           05  CUST-SALARY           PIC 9(07)V99.
+           05  CUST-DOB              PIC 9(08).
+           05  CUST-SAT-HIGH         PIC X(01).
+           05  CUST-SAT-MED          PIC X(01).
+           05  CUST-SAT-LOW          PIC X(01).
+           05  CUST-COMMENTS         PIC X(55).
+           05  CUST-MORE-CMT-SW      PIC X(01).
+               88  CUST-MORE-COMMENTS          VALUE "Y".
+           05  CUST-LAST-UPD-DT      PIC 9(08).
+           05  CUST-LAST-UPD-TM      PIC 9(06).
+           05  CUST-LAST-UPD-OP      PIC X(08).
+           05  FILLER                PIC X(10).
