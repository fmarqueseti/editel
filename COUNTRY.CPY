@@ -0,0 +1,15 @@
+      **************************************************************
+      *     File: COUNTRY.CPY
+      *     Creation Date/Time: 08/09/2026
+      * ------------------------------------------------------------
+      *     Record layout for the COUNTRY reference file - the
+      *     code/name lookup table TELA-SCR-I-07 (Country) is
+      *     validated against at data-entry time.
+      * ------------------------------------------------------------
+      *     Modification History
+      *     08/09/2026  MVV  Initial version.
+      **************************************************************
+      *
+       01  COUNTRY-RECORD.
+           05  COU-CODE              PIC X(02).
+           05  COU-NAME              PIC X(30).
