@@ -0,0 +1,895 @@
+      **************************************************************
+      *     Program: DL100C.CBL
+      *     Creation Date/Time: 08/09/2026
+      * ------------------------------------------------------------
+      *     EDITEL Customer Maintenance - add/change a customer
+      *     record using the TELA data-entry screen and commit it
+      *     to the CUSTMAS indexed master file.  This is the
+      *     parameter-driven worker: DL100 wraps it for a plain
+      *     standalone run, and DL104's menu CALLs it directly with
+      *     a Customer ID and function code.
+      * ------------------------------------------------------------
+      *     Modification History
+      *     08/09/2026  MVV  Initial version. Gives TELA.CPY an
+      *                      actual master file to WRITE/REWRITE.
+      *     08/09/2026  MVV  Accepts an optional Customer ID and
+      *                      function code from a calling menu
+      *                      program (DL104) so the screen can be
+      *                      preloaded for Change/Inquire and can
+      *                      run a single pass instead of looping.
+      *     08/09/2026  MVV  Split the parameter-driven logic out of
+      *                      DL100 into this subprogram - a
+      *                      PROCEDURE DIVISION USING cannot be the
+      *                      entry point of a standalone executable,
+      *                      so DL100 itself is now a thin driver
+      *                      that CALLs this program with blank
+      *                      parms for the batch/JCL invocation.
+      *     08/09/2026  MVV  CUSTOMER-MASTER and AUDIT-FILE are
+      *                      EXTERNAL - when called with parameters
+      *                      (DL104's front end) the caller already
+      *                      holds both open for the session, so
+      *                      this program neither opens nor closes
+      *                      them itself in that case.
+      **************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DL100C.
+       AUTHOR.        EDITEL SYSTEMS GROUP.
+       INSTALLATION.  ETI DATA CENTER.
+       DATE-WRITTEN.  08/09/2026.
+       DATE-COMPILED.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS TELA-CRT-STATUS.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS TELA-CUSTMAS-STATUS.
+           SELECT COUNTRY-MASTER ASSIGN TO "COUNTRY"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COU-CODE
+               ALTERNATE RECORD KEY IS COU-NAME WITH DUPLICATES
+               FILE STATUS IS TELA-COUNTRY-STATUS.
+           SELECT CUSTCMT-FILE ASSIGN TO "CUSTCMT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CMT-KEY
+               FILE STATUS IS TELA-CMT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TELA-AUDIT-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *        IS EXTERNAL so this FD shares one open/close with
+      *        DL104's own SELECT for the same physical CUSTMAS -
+      *        DL104 owns the OPEN/CLOSE for the session when it is
+      *        the caller; see 1000-INITIALIZE/9000-TERMINATE below.
+       FD  CUSTOMER-MASTER IS EXTERNAL
+           LABEL RECORDS ARE STANDARD.
+           COPY CUSTMAS.CPY.
+      *
+       FD  COUNTRY-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY COUNTRY.CPY.
+      *
+       FD  CUSTCMT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CUSTCMT.CPY.
+      *
+      *        Same EXTERNAL sharing as CUSTOMER-MASTER above, so an
+      *        Add/Change done through DL104 and one done standalone
+      *        both land audit records through a single open handle
+      *        instead of two file positions racing each other.
+       FD  AUDIT-FILE IS EXTERNAL
+           LABEL RECORDS ARE STANDARD.
+           COPY AUDITREC.CPY.
+      *
+           COPY TELA.CPY.
+      *
+      **************************************************************
+      *     Linkage shared by DL100 (the standalone driver, which
+      *     always passes blanks) and DL104's menu/browse program
+      *     (which passes a real function code and Customer ID).
+      *     A blank DL100-FUNCTION-CD means "standalone" - this
+      *     program prompts for the Customer ID itself and loops
+      *     until the operator leaves it blank, exactly as it
+      *     always has.  When a caller supplies a function code and
+      *     ID, it preloads that one customer, makes a single pass,
+      *     and returns to the caller.
+      *     Must come before COPY TELASCR.CPY - LINKAGE SECTION can
+      *     never follow SCREEN SECTION in the DATA DIVISION.
+      **************************************************************
+       LINKAGE SECTION.
+       01  DL100-PARMS.
+           05  DL100-FUNCTION-CD     PIC X(01).
+               88  DL100-CALLED-ADD            VALUE "A".
+               88  DL100-CALLED-CHANGE         VALUE "C".
+               88  DL100-CALLED-INQUIRE        VALUE "I".
+               88  DL100-CALLED-STANDALONE     VALUE SPACE.
+           05  DL100-CUST-ID-IN      PIC X(06).
+      *
+           COPY TELASCR.CPY.
+      *
+       PROCEDURE DIVISION USING DL100-PARMS.
+      *
+      ******************************************************
+      *    0000-MAINLINE
+      ******************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-SCREEN THRU 2000-EXIT
+               UNTIL TELA-DONE.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           GOBACK.
+      *
+      ******************************************************
+      *    1000-INITIALIZE
+      ******************************************************
+       1000-INITIALIZE.
+      *        DL104 CALLs this program repeatedly without a CANCEL
+      *        in between, so WORKING-STORAGE persists call to call -
+      *        these per-call switches must be put back to their
+      *        initial state here or a later call inherits whatever
+      *        state the previous call left them in.
+           MOVE "N" TO TELA-DONE-SW.
+           MOVE "N" TO TELA-PRELOAD-SW.
+           ACCEPT TELA-TODAY-DATE FROM DATE YYYYMMDD.
+      *        CUSTOMER-MASTER and AUDIT-FILE are EXTERNAL and
+      *        shared with DL104 - when a caller passes a function
+      *        code, that caller already owns OPEN/CLOSE on both for
+      *        the whole session, so this program must not reopen
+      *        (or later reclose) a file handle someone else owns.
+      *        Only the standalone run - nobody else has them open -
+      *        opens them here.
+           IF DL100-CALLED-STANDALONE
+               OPEN I-O CUSTOMER-MASTER
+               IF NOT TELA-CUSTMAS-OK AND TELA-CUSTMAS-STATUS NOT = "05"
+                   IF TELA-CUSTMAS-STATUS = "35"
+                       OPEN OUTPUT CUSTOMER-MASTER
+                       CLOSE CUSTOMER-MASTER
+                       OPEN I-O CUSTOMER-MASTER
+                   END-IF
+               END-IF
+           END-IF.
+           OPEN INPUT COUNTRY-MASTER.
+           IF NOT TELA-COUNTRY-OK
+      *        Unlike CUSTMAS/CUSTCMT/AUDITLOG, COUNTRY-MASTER is a
+      *        reference table that ops must load ahead of time - it
+      *        cannot be bootstrapped empty, so a missing/damaged
+      *        file is fatal rather than a first-run condition.
+               DISPLAY "DL100C: UNABLE TO OPEN COUNTRY-MASTER, STATUS="
+                   TELA-COUNTRY-STATUS
+               PERFORM 9000-TERMINATE THRU 9000-EXIT
+               GOBACK
+           END-IF.
+           OPEN I-O CUSTCMT-FILE.
+           IF NOT TELA-CMT-OK AND TELA-CMT-STATUS NOT = "05"
+               IF TELA-CMT-STATUS = "35"
+                   OPEN OUTPUT CUSTCMT-FILE
+                   CLOSE CUSTCMT-FILE
+                   OPEN I-O CUSTCMT-FILE
+               END-IF
+           END-IF.
+           IF DL100-CALLED-STANDALONE
+               OPEN EXTEND AUDIT-FILE
+               IF NOT TELA-AUDIT-OK AND TELA-AUDIT-STATUS NOT = "05"
+                   IF TELA-AUDIT-STATUS = "35"
+                       OPEN OUTPUT AUDIT-FILE
+                       CLOSE AUDIT-FILE
+                       OPEN EXTEND AUDIT-FILE
+                   END-IF
+               END-IF
+           END-IF.
+           IF DL100-CUST-ID-IN NOT = SPACES
+               AND DL100-CUST-ID-IN NOT = LOW-VALUES
+               PERFORM 1100-PRELOAD-CUSTOMER THRU 1100-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    1100-PRELOAD-CUSTOMER
+      *    DL104 already knows which Customer ID it wants - read
+      *    that record up front and push every field into both
+      *    the screen's WORKING-STORAGE copy and its own SCREEN
+      *    SECTION storage (the TO clause only flows input from
+      *    the screen into WORKING-STORAGE, never the other way),
+      *    so the customer's data shows on the very first DISPLAY.
+      ******************************************************
+       1100-PRELOAD-CUSTOMER.
+           SET TELA-ID-PRELOADED TO TRUE.
+           MOVE DL100-CUST-ID-IN TO CUST-ID.
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   MOVE SPACES TO CUSTOMER-RECORD
+                   MOVE DL100-CUST-ID-IN TO CUST-ID
+           END-READ.
+           MOVE CUST-ID          TO TELA-SCR-F-01  TELA-SCR-I-01.
+           MOVE CUST-NAME        TO TELA-SCR-F-02  TELA-SCR-I-02.
+           MOVE CUST-ADDR-1      TO TELA-SCR-F-03  TELA-SCR-I-03.
+           MOVE CUST-ADDR-2      TO TELA-SCR-F-04  TELA-SCR-I-04.
+           MOVE CUST-CITY        TO TELA-SCR-F-05  TELA-SCR-I-05.
+           MOVE CUST-ZIP         TO TELA-SCR-F-06  TELA-SCR-I-06.
+           MOVE CUST-COUNTRY     TO TELA-SCR-F-07  TELA-SCR-I-07.
+           MOVE CUST-CHILDREN    TO TELA-SCR-F-08  TELA-SCR-I-08.
+           MOVE CUST-SALARY      TO TELA-SCR-F-09  TELA-SCR-I-09.
+           MOVE CUST-DOB         TO TELA-SCR-F-10  TELA-SCR-I-10.
+           MOVE CUST-SAT-HIGH    TO TELA-SCR-F-11  TELA-SCR-I-11.
+           MOVE CUST-SAT-MED     TO TELA-SCR-F-12  TELA-SCR-I-12.
+           MOVE CUST-SAT-LOW     TO TELA-SCR-F-13  TELA-SCR-I-13.
+           MOVE CUST-COMMENTS    TO TELA-SCR-F-14  TELA-SCR-I-14.
+       1100-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    2000-PROCESS-SCREEN
+      *    One field is ACCEPTed at a time, in tab order, so a
+      *    field that fails edit can be kicked back to the
+      *    operator without losing what was keyed elsewhere on
+      *    the screen.
+      ******************************************************
+       2000-PROCESS-SCREEN.
+           MOVE SPACES TO TELA-SCR-I-15.
+           DISPLAY TELA-SCR.
+           IF NOT TELA-ID-PRELOADED
+               ACCEPT TELA-SCR-I-01
+           END-IF.
+           IF TELA-SCR-F-01 = SPACES OR LOW-VALUES
+               SET TELA-DONE TO TRUE
+           ELSE
+               IF DL100-CALLED-INQUIRE
+                   PERFORM 2050-INQUIRE-ONLY THRU 2050-EXIT
+               ELSE
+                   PERFORM 2110-ACCEPT-NAME THRU 2110-EXIT
+                   PERFORM 2120-ACCEPT-ADDR1 THRU 2120-EXIT
+                   PERFORM 2130-ACCEPT-ADDR2 THRU 2130-EXIT
+                   PERFORM 2140-ACCEPT-CITY THRU 2140-EXIT
+                   PERFORM 2150-ACCEPT-ZIP THRU 2150-EXIT
+                   PERFORM 2160-ACCEPT-COUNTRY THRU 2160-EXIT
+                   PERFORM 2170-ACCEPT-CHILDREN THRU 2170-EXIT
+                   PERFORM 2180-ACCEPT-SALARY THRU 2180-EXIT
+                   PERFORM 2190-ACCEPT-DOB THRU 2190-EXIT
+                   PERFORM 2200-ACCEPT-SATISFACTION THRU 2200-EXIT
+                   PERFORM 2210-ACCEPT-COMMENTS THRU 2210-EXIT
+                   PERFORM 2900-COMMIT-RECORD THRU 2900-EXIT
+               END-IF
+               IF TELA-ID-PRELOADED
+                   SET TELA-DONE TO TRUE
+               END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    2050-INQUIRE-ONLY
+      *    DL104 asked for a look, not a change - the record is
+      *    already on the screen from 1100-PRELOAD-CUSTOMER, so
+      *    just hold it up until the operator acknowledges it.
+      ******************************************************
+       2050-INQUIRE-ONLY.
+           MOVE "Inquiry only - press Enter to return to the menu"
+               TO TELA-SCR-I-15.
+           DISPLAY TELA-SCR-I-15.
+           ACCEPT TELA-SCR-I-15.
+       2050-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    2110-ACCEPT-NAME  thru  2140-ACCEPT-CITY
+      *    Plain data-entry fields - no edit rule yet.
+      ******************************************************
+       2110-ACCEPT-NAME.
+           ACCEPT TELA-SCR-I-02.
+       2110-EXIT.
+           EXIT.
+      *
+       2120-ACCEPT-ADDR1.
+           ACCEPT TELA-SCR-I-03.
+       2120-EXIT.
+           EXIT.
+      *
+       2130-ACCEPT-ADDR2.
+           ACCEPT TELA-SCR-I-04.
+       2130-EXIT.
+           EXIT.
+      *
+       2140-ACCEPT-CITY.
+           ACCEPT TELA-SCR-I-05.
+       2140-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    2150-ACCEPT-ZIP
+      *    Rejects an all-zero Zip Code or an obviously bogus
+      *    all-nines value; kicks back to the same field.
+      ******************************************************
+       2150-ACCEPT-ZIP.
+           ACCEPT TELA-SCR-I-06.
+           IF TELA-SCR-F-06 = ZERO OR TELA-SCR-F-06 = 99999999
+               MOVE "Zip Code is not valid - re-enter"
+                   TO TELA-SCR-I-15
+               DISPLAY TELA-SCR-I-15
+               GO TO 2150-ACCEPT-ZIP
+           END-IF.
+           MOVE SPACES TO TELA-SCR-I-15.
+           DISPLAY TELA-SCR-I-15.
+       2150-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    2160-ACCEPT-COUNTRY
+      *    Accepts either a 2-character country code or the
+      *    country name and validates it against the COUNTRY
+      *    reference file; whichever was typed, the field is
+      *    replaced with the reference file's own spelling so
+      *    mailing-list extracts group cleanly.
+      ******************************************************
+       2160-ACCEPT-COUNTRY.
+           ACCEPT TELA-SCR-I-07.
+           INSPECT TELA-SCR-F-07
+               CONVERTING "abcdefghijklmnopqrstuvwxyz"
+                       TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+           SET TELA-SCR-INVALID TO TRUE.
+           IF TELA-SCR-F-07 (1:2) NOT = SPACES AND
+               TELA-SCR-F-07 (3:28) = SPACES
+               MOVE TELA-SCR-F-07 (1:2) TO COU-CODE
+               READ COUNTRY-MASTER
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       SET TELA-SCR-VALID TO TRUE
+               END-READ
+           END-IF.
+           IF TELA-SCR-INVALID AND TELA-SCR-F-07 NOT = SPACES
+               MOVE TELA-SCR-F-07 TO COU-NAME
+               READ COUNTRY-MASTER KEY IS COU-NAME
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       SET TELA-SCR-VALID TO TRUE
+               END-READ
+           END-IF.
+           IF TELA-SCR-INVALID
+               MOVE "Country is not on the reference list - re-enter"
+                   TO TELA-SCR-I-15
+               DISPLAY TELA-SCR-I-15
+               GO TO 2160-ACCEPT-COUNTRY
+           END-IF.
+           MOVE COU-CODE TO TELA-COUNTRY-CD.
+           MOVE COU-NAME TO TELA-SCR-F-07.
+           MOVE COU-NAME TO TELA-SCR-I-07.
+           DISPLAY TELA-SCR-I-07.
+           MOVE SPACES TO TELA-SCR-I-15.
+           DISPLAY TELA-SCR-I-15.
+       2160-EXIT.
+           EXIT.
+      *
+       2170-ACCEPT-CHILDREN.
+           ACCEPT TELA-SCR-I-08.
+       2170-EXIT.
+           EXIT.
+      *
+       2180-ACCEPT-SALARY.
+           ACCEPT TELA-SCR-I-09.
+       2180-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    2190-ACCEPT-DOB
+      *    Runs a real calendar check (month/day range, leap
+      *    year, not before 1900, not later than today) before
+      *    letting the cursor leave the field.
+      ******************************************************
+       2190-ACCEPT-DOB.
+           ACCEPT TELA-SCR-I-10.
+           PERFORM 2195-EDIT-DOB THRU 2195-EXIT.
+           IF TELA-SCR-INVALID
+               GO TO 2190-ACCEPT-DOB
+           END-IF.
+       2190-EXIT.
+           EXIT.
+      *
+       2195-EDIT-DOB.
+           SET TELA-SCR-VALID TO TRUE.
+           IF TELA-SCR-F-10-YYYY < 1900 OR
+               TELA-SCR-F-10-MM < 1 OR TELA-SCR-F-10-MM > 12
+               SET TELA-SCR-INVALID TO TRUE
+           END-IF.
+           IF TELA-SCR-VALID
+               EVALUATE TELA-SCR-F-10-MM
+                   WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                       MOVE 30 TO TELA-DOB-MAX-DD
+                   WHEN 2
+                       PERFORM 2196-CHECK-LEAP-YEAR THRU 2196-EXIT
+                       IF TELA-LEAP-YEAR
+                           MOVE 29 TO TELA-DOB-MAX-DD
+                       ELSE
+                           MOVE 28 TO TELA-DOB-MAX-DD
+                       END-IF
+                   WHEN OTHER
+                       MOVE 31 TO TELA-DOB-MAX-DD
+               END-EVALUATE
+               IF TELA-SCR-F-10-DD < 1 OR
+                   TELA-SCR-F-10-DD > TELA-DOB-MAX-DD
+                   SET TELA-SCR-INVALID TO TRUE
+               END-IF
+           END-IF.
+           IF TELA-SCR-VALID AND TELA-SCR-F-10 > TELA-TODAY-DATE
+               SET TELA-SCR-INVALID TO TRUE
+           END-IF.
+           IF TELA-SCR-INVALID
+               MOVE "Date of Birth is not a valid date - re-enter"
+                   TO TELA-SCR-I-15
+               DISPLAY TELA-SCR-I-15
+           ELSE
+               MOVE SPACES TO TELA-SCR-I-15
+               DISPLAY TELA-SCR-I-15
+           END-IF.
+       2195-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    2196-CHECK-LEAP-YEAR
+      *    Divisible by 4, and if divisible by 100 then also
+      *    divisible by 400.
+      ******************************************************
+       2196-CHECK-LEAP-YEAR.
+           SET TELA-LEAP-YEAR-SW TO "N".
+           DIVIDE TELA-SCR-F-10-YYYY BY 4
+               GIVING TELA-DIV-QUOT REMAINDER TELA-DIV-REM-4.
+           IF TELA-DIV-REM-4 = 0
+               DIVIDE TELA-SCR-F-10-YYYY BY 100
+                   GIVING TELA-DIV-QUOT REMAINDER TELA-DIV-REM-100
+               IF TELA-DIV-REM-100 NOT = 0
+                   SET TELA-LEAP-YEAR TO TRUE
+               ELSE
+                   DIVIDE TELA-SCR-F-10-YYYY BY 400
+                       GIVING TELA-DIV-QUOT REMAINDER TELA-DIV-REM-400
+                   IF TELA-DIV-REM-400 = 0
+                       SET TELA-LEAP-YEAR TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+       2196-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    2200-ACCEPT-SATISFACTION
+      *    High/Med/Low is a single-select group: marking one
+      *    clears the other two, and the operator cannot leave
+      *    the group with all three blank.
+      ******************************************************
+       2200-ACCEPT-SATISFACTION.
+           ACCEPT TELA-SCR-I-11.
+           IF TELA-SCR-F-11 NOT = SPACE
+               MOVE SPACE TO TELA-SCR-I-12
+               MOVE SPACE TO TELA-SCR-F-12
+               MOVE SPACE TO TELA-SCR-I-13
+               MOVE SPACE TO TELA-SCR-F-13
+               DISPLAY TELA-SCR-I-12
+               DISPLAY TELA-SCR-I-13
+           END-IF.
+           ACCEPT TELA-SCR-I-12.
+           IF TELA-SCR-F-12 NOT = SPACE
+               MOVE SPACE TO TELA-SCR-I-11
+               MOVE SPACE TO TELA-SCR-F-11
+               MOVE SPACE TO TELA-SCR-I-13
+               MOVE SPACE TO TELA-SCR-F-13
+               DISPLAY TELA-SCR-I-11
+               DISPLAY TELA-SCR-I-13
+           END-IF.
+           ACCEPT TELA-SCR-I-13.
+           IF TELA-SCR-F-13 NOT = SPACE
+               MOVE SPACE TO TELA-SCR-I-11
+               MOVE SPACE TO TELA-SCR-F-11
+               MOVE SPACE TO TELA-SCR-I-12
+               MOVE SPACE TO TELA-SCR-F-12
+               DISPLAY TELA-SCR-I-11
+               DISPLAY TELA-SCR-I-12
+           END-IF.
+           IF TELA-SCR-F-11 = SPACE AND TELA-SCR-F-12 = SPACE
+               AND TELA-SCR-F-13 = SPACE
+               MOVE "Select High, Med or Low satisfaction - re-enter"
+                   TO TELA-SCR-I-15
+               DISPLAY TELA-SCR-I-15
+               GO TO 2200-ACCEPT-SATISFACTION
+           END-IF.
+           MOVE SPACES TO TELA-SCR-I-15.
+           DISPLAY TELA-SCR-I-15.
+       2200-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    2210-ACCEPT-COMMENTS
+      *    The 55-byte line on the main screen is only the
+      *    first note; PF4 pops open a scrollable view of the
+      *    CUSTCMT companion file for the rest.
+      ******************************************************
+       2210-ACCEPT-COMMENTS.
+           ACCEPT TELA-SCR-I-14.
+           IF TELA-PF4-PRESSED
+               PERFORM 2220-SHOW-COMMENTS-VIEW THRU 2220-EXIT
+               DISPLAY TELA-SCR
+           END-IF.
+       2210-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    2220-SHOW-COMMENTS-VIEW
+      *    Loads and displays page 1, then hands control to
+      *    2221-DISPLAY-COMMENT-PAGE to react to the PF keys.
+      ******************************************************
+       2220-SHOW-COMMENTS-VIEW.
+           MOVE 1 TO TELA-CMT-PAGE-TOP.
+           PERFORM 2230-LOAD-COMMENT-PAGE THRU 2230-EXIT.
+           PERFORM 2221-DISPLAY-COMMENT-PAGE THRU 2221-EXIT.
+       2220-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    2221-DISPLAY-COMMENT-PAGE
+      *    PF7 = prior page, PF8 = next page, PF5 = add a new
+      *    note line, PF3/PF12 = return to the main screen.
+      *    Loops back on itself (via GO TO, same as the field
+      *    edits above) until PF3 or PF12 is pressed.
+      ******************************************************
+       2221-DISPLAY-COMMENT-PAGE.
+           MOVE SPACES TO TELA-CMT-NEW-TEXT.
+           DISPLAY TELA-CMT-SCR.
+           ACCEPT TELA-CMT-SCR-NEW.
+           IF TELA-PF7-PRESSED
+               IF TELA-CMT-PAGE-TOP > 10
+                   SUBTRACT 10 FROM TELA-CMT-PAGE-TOP
+               ELSE
+                   MOVE 1 TO TELA-CMT-PAGE-TOP
+               END-IF
+               PERFORM 2230-LOAD-COMMENT-PAGE THRU 2230-EXIT
+               GO TO 2221-DISPLAY-COMMENT-PAGE
+           END-IF.
+           IF TELA-PF8-PRESSED
+               IF NOT TELA-CMT-PAGE-DONE
+                   ADD 10 TO TELA-CMT-PAGE-TOP
+                   PERFORM 2230-LOAD-COMMENT-PAGE THRU 2230-EXIT
+               END-IF
+               GO TO 2221-DISPLAY-COMMENT-PAGE
+           END-IF.
+           IF TELA-PF5-PRESSED AND TELA-CMT-NEW-TEXT NOT = SPACES
+               PERFORM 2240-ADD-COMMENT-LINE THRU 2240-EXIT
+               PERFORM 2230-LOAD-COMMENT-PAGE THRU 2230-EXIT
+               GO TO 2221-DISPLAY-COMMENT-PAGE
+           END-IF.
+           IF NOT TELA-PF3-PRESSED AND NOT TELA-PF12-PRESSED
+               GO TO 2221-DISPLAY-COMMENT-PAGE
+           END-IF.
+       2221-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    2230-LOAD-COMMENT-PAGE
+      *    Positions on the first note at or after page-top
+      *    for this customer and reads up to ten lines.
+      ******************************************************
+       2230-LOAD-COMMENT-PAGE.
+           MOVE SPACES TO TELA-CMT-DISPLAY-LINES.
+           MOVE "N" TO TELA-CMT-DONE-SW.
+           MOVE TELA-CMT-PAGE-TOP TO TELA-CMT-NEXT-LINE-NO.
+           MOVE TELA-SCR-F-01 TO CMT-CUST-ID.
+           MOVE TELA-CMT-PAGE-TOP TO CMT-LINE-NO.
+           START CUSTCMT-FILE KEY IS NOT LESS THAN CMT-KEY
+               INVALID KEY
+                   SET TELA-CMT-PAGE-DONE TO TRUE
+           END-START.
+           IF NOT TELA-CMT-PAGE-DONE
+               MOVE 1 TO TELA-CMT-SUB
+               PERFORM 2231-READ-COMMENT-LINE THRU 2231-EXIT
+                   UNTIL TELA-CMT-PAGE-DONE OR TELA-CMT-SUB > 10
+           END-IF.
+      *        Same exact-page-boundary peek as DL104's browse list -
+      *        a full page loading without tripping PAGE-DONE doesn't
+      *        by itself say whether a further note exists for this
+      *        customer.
+           IF NOT TELA-CMT-PAGE-DONE AND TELA-CMT-SUB > 10
+               READ CUSTCMT-FILE NEXT RECORD
+                   AT END
+                       SET TELA-CMT-PAGE-DONE TO TRUE
+               END-READ
+               IF NOT TELA-CMT-PAGE-DONE
+                   IF CMT-CUST-ID NOT = TELA-SCR-F-01
+                       SET TELA-CMT-PAGE-DONE TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+       2230-EXIT.
+           EXIT.
+      *
+       2231-READ-COMMENT-LINE.
+           READ CUSTCMT-FILE NEXT RECORD
+               AT END
+                   SET TELA-CMT-PAGE-DONE TO TRUE
+           END-READ.
+           IF NOT TELA-CMT-PAGE-DONE
+               IF CMT-CUST-ID NOT = TELA-SCR-F-01
+                   SET TELA-CMT-PAGE-DONE TO TRUE
+               ELSE
+                   MOVE CMT-TEXT TO TELA-CMT-DISPLAY-LINE (TELA-CMT-SUB)
+                   MOVE CMT-LINE-NO TO TELA-CMT-NEXT-LINE-NO
+                   ADD 1 TO TELA-CMT-NEXT-LINE-NO
+                   ADD 1 TO TELA-CMT-SUB
+               END-IF
+           END-IF.
+       2231-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    2240-ADD-COMMENT-LINE
+      *    Appends the new note as the next line number after
+      *    the last one loaded for this page.
+      ******************************************************
+       2240-ADD-COMMENT-LINE.
+           MOVE TELA-SCR-F-01 TO CMT-CUST-ID.
+           MOVE TELA-CMT-NEXT-LINE-NO TO CMT-LINE-NO.
+           MOVE TELA-CMT-NEW-TEXT TO CMT-TEXT.
+           WRITE CUSTOMER-COMMENT-RECORD
+               INVALID KEY
+                   CONTINUE
+           END-WRITE.
+       2240-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    2250-CHECK-MORE-COMMENTS
+      *    Sets CUST-MORE-CMT-SW so an inquiry knows to offer
+      *    PF4 even when the CUSTCMT file carries the notes.
+      ******************************************************
+       2250-CHECK-MORE-COMMENTS.
+           MOVE "N" TO CUST-MORE-CMT-SW.
+           MOVE TELA-SCR-F-01 TO CMT-CUST-ID.
+           MOVE 1 TO CMT-LINE-NO.
+           READ CUSTCMT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET CUST-MORE-COMMENTS TO TRUE
+           END-READ.
+       2250-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    2255-SAVE-OLD-RECORD
+      *    Captures the before image off the just-READ record,
+      *    ahead of the screen's new values overwriting it, so
+      *    2260-LOG-AUDIT-CHANGES has something to compare to.
+      ******************************************************
+       2255-SAVE-OLD-RECORD.
+           MOVE CUST-NAME      TO TELA-OLDC-NAME.
+           MOVE CUST-ADDR-1    TO TELA-OLDC-ADDR-1.
+           MOVE CUST-ADDR-2    TO TELA-OLDC-ADDR-2.
+           MOVE CUST-CITY      TO TELA-OLDC-CITY.
+           MOVE CUST-ZIP       TO TELA-OLDC-ZIP.
+           MOVE CUST-COUNTRY   TO TELA-OLDC-COUNTRY.
+           MOVE CUST-CHILDREN  TO TELA-OLDC-CHILDREN.
+           MOVE CUST-SALARY    TO TELA-OLDC-SALARY.
+           MOVE CUST-DOB       TO TELA-OLDC-DOB.
+           MOVE CUST-SAT-HIGH  TO TELA-OLDC-SAT-HIGH.
+           MOVE CUST-SAT-MED   TO TELA-OLDC-SAT-MED.
+           MOVE CUST-SAT-LOW   TO TELA-OLDC-SAT-LOW.
+           MOVE CUST-COMMENTS  TO TELA-OLDC-COMMENTS.
+       2255-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    2260-LOG-AUDIT-CHANGES
+      *    One audit record per field that actually changed -
+      *    the operator ID and timestamp are common to the
+      *    whole commit, so they get set once here.
+      ******************************************************
+       2260-LOG-AUDIT-CHANGES.
+           MOVE TELA-SCR-F-01 TO AUD-CUST-ID.
+           MOVE TELA-TODAY-DATE TO AUD-UPD-DT.
+           ACCEPT TELA-NOW-TIME FROM TIME.
+           MOVE TELA-NOW-TIME TO AUD-UPD-TM.
+           MOVE TELA-OPERATOR-ID TO AUD-OPERATOR-ID.
+           IF TELA-OLDC-NAME NOT = CUST-NAME
+               MOVE "NAME"            TO TELA-AUD-FIELD-NAME
+               MOVE TELA-OLDC-NAME    TO TELA-AUD-OLD-VALUE
+               MOVE CUST-NAME         TO TELA-AUD-NEW-VALUE
+               PERFORM 2261-WRITE-AUDIT-RECORD THRU 2261-EXIT
+           END-IF.
+           IF TELA-OLDC-ADDR-1 NOT = CUST-ADDR-1
+               MOVE "ADDRESS 1"       TO TELA-AUD-FIELD-NAME
+               MOVE TELA-OLDC-ADDR-1  TO TELA-AUD-OLD-VALUE
+               MOVE CUST-ADDR-1       TO TELA-AUD-NEW-VALUE
+               PERFORM 2261-WRITE-AUDIT-RECORD THRU 2261-EXIT
+           END-IF.
+           IF TELA-OLDC-ADDR-2 NOT = CUST-ADDR-2
+               MOVE "ADDRESS 2"       TO TELA-AUD-FIELD-NAME
+               MOVE TELA-OLDC-ADDR-2  TO TELA-AUD-OLD-VALUE
+               MOVE CUST-ADDR-2       TO TELA-AUD-NEW-VALUE
+               PERFORM 2261-WRITE-AUDIT-RECORD THRU 2261-EXIT
+           END-IF.
+           IF TELA-OLDC-CITY NOT = CUST-CITY
+               MOVE "CITY"            TO TELA-AUD-FIELD-NAME
+               MOVE TELA-OLDC-CITY    TO TELA-AUD-OLD-VALUE
+               MOVE CUST-CITY         TO TELA-AUD-NEW-VALUE
+               PERFORM 2261-WRITE-AUDIT-RECORD THRU 2261-EXIT
+           END-IF.
+           IF TELA-OLDC-ZIP NOT = CUST-ZIP
+               MOVE "ZIP CODE"        TO TELA-AUD-FIELD-NAME
+               MOVE TELA-OLDC-ZIP     TO TELA-AUD-OLD-VALUE
+               MOVE CUST-ZIP          TO TELA-AUD-NEW-VALUE
+               PERFORM 2261-WRITE-AUDIT-RECORD THRU 2261-EXIT
+           END-IF.
+           IF TELA-OLDC-COUNTRY NOT = CUST-COUNTRY
+               MOVE "COUNTRY"         TO TELA-AUD-FIELD-NAME
+               MOVE TELA-OLDC-COUNTRY TO TELA-AUD-OLD-VALUE
+               MOVE CUST-COUNTRY      TO TELA-AUD-NEW-VALUE
+               PERFORM 2261-WRITE-AUDIT-RECORD THRU 2261-EXIT
+           END-IF.
+           IF TELA-OLDC-CHILDREN NOT = CUST-CHILDREN
+               MOVE "CHILDREN"         TO TELA-AUD-FIELD-NAME
+               MOVE TELA-OLDC-CHILDREN TO TELA-AUD-OLD-VALUE
+               MOVE CUST-CHILDREN      TO TELA-AUD-NEW-VALUE
+               PERFORM 2261-WRITE-AUDIT-RECORD THRU 2261-EXIT
+           END-IF.
+           IF TELA-OLDC-SALARY NOT = CUST-SALARY
+               MOVE "SALARY"          TO TELA-AUD-FIELD-NAME
+               MOVE TELA-OLDC-SALARY  TO TELA-AUD-EDIT-VALUE
+               MOVE TELA-AUD-EDIT-VALUE TO TELA-AUD-OLD-VALUE
+               MOVE CUST-SALARY       TO TELA-AUD-EDIT-VALUE
+               MOVE TELA-AUD-EDIT-VALUE TO TELA-AUD-NEW-VALUE
+               PERFORM 2261-WRITE-AUDIT-RECORD THRU 2261-EXIT
+           END-IF.
+           IF TELA-OLDC-DOB NOT = CUST-DOB
+               MOVE "DATE OF BIRTH"   TO TELA-AUD-FIELD-NAME
+               MOVE TELA-OLDC-DOB     TO TELA-AUD-OLD-VALUE
+               MOVE CUST-DOB          TO TELA-AUD-NEW-VALUE
+               PERFORM 2261-WRITE-AUDIT-RECORD THRU 2261-EXIT
+           END-IF.
+           IF TELA-OLDC-SAT-HIGH NOT = CUST-SAT-HIGH
+               MOVE "SAT HIGH"          TO TELA-AUD-FIELD-NAME
+               MOVE TELA-OLDC-SAT-HIGH  TO TELA-AUD-OLD-VALUE
+               MOVE CUST-SAT-HIGH       TO TELA-AUD-NEW-VALUE
+               PERFORM 2261-WRITE-AUDIT-RECORD THRU 2261-EXIT
+           END-IF.
+           IF TELA-OLDC-SAT-MED NOT = CUST-SAT-MED
+               MOVE "SAT MED"           TO TELA-AUD-FIELD-NAME
+               MOVE TELA-OLDC-SAT-MED   TO TELA-AUD-OLD-VALUE
+               MOVE CUST-SAT-MED        TO TELA-AUD-NEW-VALUE
+               PERFORM 2261-WRITE-AUDIT-RECORD THRU 2261-EXIT
+           END-IF.
+           IF TELA-OLDC-SAT-LOW NOT = CUST-SAT-LOW
+               MOVE "SAT LOW"           TO TELA-AUD-FIELD-NAME
+               MOVE TELA-OLDC-SAT-LOW   TO TELA-AUD-OLD-VALUE
+               MOVE CUST-SAT-LOW        TO TELA-AUD-NEW-VALUE
+               PERFORM 2261-WRITE-AUDIT-RECORD THRU 2261-EXIT
+           END-IF.
+           IF TELA-OLDC-COMMENTS NOT = CUST-COMMENTS
+               MOVE "COMMENTS"          TO TELA-AUD-FIELD-NAME
+               MOVE TELA-OLDC-COMMENTS  TO TELA-AUD-OLD-VALUE
+               MOVE CUST-COMMENTS       TO TELA-AUD-NEW-VALUE
+               PERFORM 2261-WRITE-AUDIT-RECORD THRU 2261-EXIT
+           END-IF.
+       2260-EXIT.
+           EXIT.
+      *
+       2261-WRITE-AUDIT-RECORD.
+           MOVE TELA-AUD-FIELD-NAME TO AUD-FIELD-NAME.
+           MOVE TELA-AUD-OLD-VALUE  TO AUD-OLD-VALUE.
+           MOVE TELA-AUD-NEW-VALUE  TO AUD-NEW-VALUE.
+           WRITE AUDIT-RECORD.
+       2261-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    2900-COMMIT-RECORD
+      *    Look the key up first: found means change (REWRITE),
+      *    not found means a brand-new customer (WRITE).
+      ******************************************************
+       2900-COMMIT-RECORD.
+           MOVE SPACES TO TELA-MSG-TEXT.
+           MOVE TELA-SCR-F-01 TO CUST-ID.
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   SET TELA-FUNC-ADD TO TRUE
+               NOT INVALID KEY
+                   SET TELA-FUNC-CHANGE TO TRUE
+           END-READ.
+      *
+      *    A caller that asked specifically for Add or Change (DL104)
+      *    must agree with what the file actually shows - Add against
+      *    an existing key, or Change against a key that isn't there,
+      *    is rejected rather than silently reinterpreted.
+           MOVE "Y" TO TELA-COMMIT-OK-SW.
+           IF DL100-CALLED-ADD AND TELA-FUNC-CHANGE
+               STRING "Customer " DELIMITED BY SIZE
+                   TELA-SCR-F-01 DELIMITED BY SIZE
+                   " already exists - use Change" DELIMITED BY SIZE
+                   INTO TELA-MSG-TEXT
+               MOVE "N" TO TELA-COMMIT-OK-SW
+           END-IF.
+           IF DL100-CALLED-CHANGE AND TELA-FUNC-ADD
+               STRING "Customer " DELIMITED BY SIZE
+                   TELA-SCR-F-01 DELIMITED BY SIZE
+                   " not found - use Add" DELIMITED BY SIZE
+                   INTO TELA-MSG-TEXT
+               MOVE "N" TO TELA-COMMIT-OK-SW
+           END-IF.
+           IF TELA-COMMIT-OK
+               IF TELA-FUNC-CHANGE
+                   PERFORM 2255-SAVE-OLD-RECORD THRU 2255-EXIT
+               END-IF
+               MOVE TELA-SCR-F-01 TO CUST-ID
+               MOVE TELA-SCR-F-02 TO CUST-NAME
+               MOVE TELA-SCR-F-03 TO CUST-ADDR-1
+               MOVE TELA-SCR-F-04 TO CUST-ADDR-2
+               MOVE TELA-SCR-F-05 TO CUST-CITY
+               MOVE TELA-SCR-F-06 TO CUST-ZIP
+               MOVE TELA-SCR-F-07 TO CUST-COUNTRY
+               MOVE TELA-COUNTRY-CD TO CUST-COUNTRY-CD
+               MOVE TELA-SCR-F-08 TO CUST-CHILDREN
+               MOVE TELA-SCR-F-09 TO CUST-SALARY
+               MOVE TELA-SCR-F-10 TO CUST-DOB
+               MOVE TELA-SCR-F-11 TO CUST-SAT-HIGH
+               MOVE TELA-SCR-F-12 TO CUST-SAT-MED
+               MOVE TELA-SCR-F-13 TO CUST-SAT-LOW
+               MOVE TELA-SCR-F-14 TO CUST-COMMENTS
+               PERFORM 2250-CHECK-MORE-COMMENTS THRU 2250-EXIT
+               IF TELA-FUNC-CHANGE
+                   PERFORM 2260-LOG-AUDIT-CHANGES THRU 2260-EXIT
+               END-IF
+               ACCEPT TELA-NOW-TIME FROM TIME
+               MOVE TELA-TODAY-DATE TO CUST-LAST-UPD-DT
+               MOVE TELA-NOW-TIME TO CUST-LAST-UPD-TM
+               MOVE TELA-OPERATOR-ID TO CUST-LAST-UPD-OP
+               IF TELA-FUNC-ADD
+                   WRITE CUSTOMER-RECORD
+                       INVALID KEY
+                           STRING "Customer " DELIMITED BY SIZE
+                               TELA-SCR-F-01 DELIMITED BY SIZE
+                               " could not be added" DELIMITED BY SIZE
+                               INTO TELA-MSG-TEXT
+                   END-WRITE
+               ELSE
+                   REWRITE CUSTOMER-RECORD
+                       INVALID KEY
+                           STRING "Customer " DELIMITED BY SIZE
+                               TELA-SCR-F-01 DELIMITED BY SIZE
+                               " could not be updated" DELIMITED BY SIZE
+                               INTO TELA-MSG-TEXT
+                   END-REWRITE
+               END-IF
+               IF TELA-MSG-TEXT = SPACES
+                   STRING "Customer " DELIMITED BY SIZE
+                       TELA-SCR-F-01 DELIMITED BY SIZE
+                       " saved" DELIMITED BY SIZE
+                       INTO TELA-MSG-TEXT
+               END-IF
+           END-IF.
+           MOVE TELA-MSG-TEXT TO TELA-SCR-I-15.
+           DISPLAY TELA-SCR-I-15.
+       2900-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    9000-TERMINATE
+      ******************************************************
+       9000-TERMINATE.
+      *        Only close what this program itself opened - when
+      *        called with a function code, CUSTOMER-MASTER and
+      *        AUDIT-FILE belong to the caller's session, not this
+      *        one pass through the screen.
+           IF DL100-CALLED-STANDALONE
+               CLOSE CUSTOMER-MASTER
+               CLOSE AUDIT-FILE
+           END-IF.
+           CLOSE COUNTRY-MASTER.
+           CLOSE CUSTCMT-FILE.
+       9000-EXIT.
+           EXIT.
