@@ -0,0 +1,61 @@
+      **************************************************************
+      *     Program: DL100.CBL
+      *     Creation Date/Time: 08/09/2026
+      * ------------------------------------------------------------
+      *     EDITEL Customer Maintenance - standalone JCL entry
+      *     point.  All the actual screen/edit/commit logic lives
+      *     in DL100C, which takes a function code and Customer ID
+      *     on its LINKAGE SECTION; a program with a USING clause
+      *     on its PROCEDURE DIVISION cannot be the entry point of
+      *     a standalone executable, so this driver carries no
+      *     LINKAGE SECTION of its own and simply CALLs DL100C with
+      *     blank parms, which DL100C reads as "standalone - prompt
+      *     for the Customer ID yourself and loop until blank",
+      *     exactly as this program always has from the operator's
+      *     point of view.  DL104's menu/browse front end CALLs
+      *     DL100C directly, passing the real function code and
+      *     Customer ID.
+      * ------------------------------------------------------------
+      *     Modification History
+      *     08/09/2026  MVV  Initial version. Gives TELA.CPY an
+      *                      actual master file to WRITE/REWRITE.
+      *     08/09/2026  MVV  Accepts an optional Customer ID and
+      *                      function code from a calling menu
+      *                      program (DL104) so the screen can be
+      *                      preloaded for Change/Inquire and can
+      *                      run a single pass instead of looping.
+      *     08/09/2026  MVV  Reduced to a thin standalone driver -
+      *                      the parameter-driven logic moved to
+      *                      DL100C so this program can still be
+      *                      built and run as a plain batch/JCL
+      *                      executable with no LINKAGE SECTION.
+      **************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DL100.
+       AUTHOR.        EDITEL SYSTEMS GROUP.
+       INSTALLATION.  ETI DATA CENTER.
+       DATE-WRITTEN.  08/09/2026.
+       DATE-COMPILED.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+      **************************************************************
+      *     This program's own copy of DL100C's parameters - left
+      *     at their VALUE SPACES default so DL100C sees a blank
+      *     function code and Customer ID and runs standalone.
+      **************************************************************
+       01  DL100-CALL-PARMS.
+           05  DL100-CALL-FUNCTION-CD    PIC X(01) VALUE SPACE.
+           05  DL100-CALL-CUST-ID        PIC X(06) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+      *
+      ******************************************************
+      *    0000-MAINLINE
+      ******************************************************
+       0000-MAINLINE.
+           CALL "DL100C" USING DL100-CALL-PARMS.
+           STOP RUN.
