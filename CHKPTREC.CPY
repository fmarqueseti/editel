@@ -0,0 +1,16 @@
+      **************************************************************
+      *     File: CHKPTREC.CPY
+      *     Creation Date/Time: 08/09/2026
+      * ------------------------------------------------------------
+      *     Checkpoint record for the DL103 marketing CSV load - a
+      *     single record carrying how many input lines have been
+      *     committed so far, so a run that dies partway through an
+      *     overnight window can restart past what it already did
+      *     instead of reloading the whole extract.
+      * ------------------------------------------------------------
+      *     Modification History
+      *     08/09/2026  MVV  Initial version.
+      **************************************************************
+      *
+       01  CHECKPOINT-RECORD.
+           05  CKP-RECORDS-LOADED        PIC 9(07).
