@@ -0,0 +1,384 @@
+      **************************************************************
+      *     Program: DL104.CBL
+      *     Creation Date/Time: 08/09/2026
+      * ------------------------------------------------------------
+      *     EDITEL Customer Maintenance - front-end menu.  Offers
+      *     Add/Change/Inquire/Delete/List over the CUSTMAS master
+      *     file; Add/Change/Inquire hand the chosen Customer ID to
+      *     DL100C's data-entry screen, Delete is handled here, and
+      *     List pops a scrollable browse screen that feeds a
+      *     selected Customer ID back to the menu.
+      * ------------------------------------------------------------
+      *     Modification History
+      *     08/09/2026  MVV  Initial version.
+      *     08/09/2026  MVV  CALLs DL100C (the parameter-driven
+      *                      worker behind the DL100 screen) instead
+      *                      of DL100 itself, since DL100 is now a
+      *                      thin standalone driver with no LINKAGE
+      *                      SECTION of its own.  CUSTOMER-MASTER
+      *                      and AUDIT-FILE are EXTERNAL and stay
+      *                      open for this program's whole session -
+      *                      DL100C, called repeatedly without a
+      *                      CANCEL in between, must not also open
+      *                      or close either one.
+      **************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DL104.
+       AUTHOR.        EDITEL SYSTEMS GROUP.
+       INSTALLATION.  ETI DATA CENTER.
+       DATE-WRITTEN.  08/09/2026.
+       DATE-COMPILED.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS TELA-CRT-STATUS.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS TELA-CUSTMAS-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TELA-AUDIT-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *        IS EXTERNAL so this FD shares one open/close with
+      *        DL100C's own SELECT for the same physical CUSTMAS -
+      *        this program owns the OPEN/CLOSE for the whole
+      *        session; DL100C does not open or close it when
+      *        called with a function code.
+       FD  CUSTOMER-MASTER IS EXTERNAL
+           LABEL RECORDS ARE STANDARD.
+           COPY CUSTMAS.CPY.
+      *
+      *        Same EXTERNAL sharing as CUSTOMER-MASTER above.
+       FD  AUDIT-FILE IS EXTERNAL
+           LABEL RECORDS ARE STANDARD.
+           COPY AUDITREC.CPY.
+      *
+           COPY TELA.CPY.
+      *
+      **************************************************************
+      *     DL104's own copy of the parameters passed to DL100C - a
+      *     plain WORKING-STORAGE group here, since DL104 is the
+      *     caller rather than the called program.
+      *     08/09/2026  MVV  Added for the menu/browse front end.
+      **************************************************************
+       01  DL104-DL100-PARMS.
+           05  DL104-DL100-FUNC-CD   PIC X(01).
+           05  DL104-DL100-CUST-ID   PIC X(06).
+      *
+           COPY TELASCR.CPY.
+      *
+       PROCEDURE DIVISION.
+      *
+      ******************************************************
+      *    0000-MAINLINE
+      ******************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-MENU THRU 2000-EXIT
+               UNTIL TELA-DONE.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+      *
+      ******************************************************
+      *    1000-INITIALIZE
+      ******************************************************
+       1000-INITIALIZE.
+           ACCEPT TELA-TODAY-DATE FROM DATE YYYYMMDD.
+           MOVE "DL104" TO TELA-OPERATOR-ID.
+           OPEN I-O CUSTOMER-MASTER.
+           IF NOT TELA-CUSTMAS-OK AND TELA-CUSTMAS-STATUS NOT = "05"
+               IF TELA-CUSTMAS-STATUS = "35"
+                   OPEN OUTPUT CUSTOMER-MASTER
+                   CLOSE CUSTOMER-MASTER
+                   OPEN I-O CUSTOMER-MASTER
+               END-IF
+           END-IF.
+           OPEN EXTEND AUDIT-FILE.
+           IF NOT TELA-AUDIT-OK AND TELA-AUDIT-STATUS NOT = "05"
+               IF TELA-AUDIT-STATUS = "35"
+                   OPEN OUTPUT AUDIT-FILE
+                   CLOSE AUDIT-FILE
+                   OPEN EXTEND AUDIT-FILE
+               END-IF
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    2000-PROCESS-MENU
+      *    Reads the option and (where needed) the Customer ID,
+      *    then dispatches to the paragraph for that option.  An
+      *    unrecognized option just redisplays with a message.
+      ******************************************************
+       2000-PROCESS-MENU.
+           MOVE SPACES TO TELA-MENU-MSG-TEXT.
+           DISPLAY TELA-MENU-SCR.
+           ACCEPT TELA-MENU-SCR-OPT.
+           INSPECT TELA-MENU-OPTION-SW
+               CONVERTING "abcdefghijklmnopqrstuvwxyz"
+                       TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+           EVALUATE TRUE
+               WHEN TELA-MENU-QUIT
+                   SET TELA-DONE TO TRUE
+               WHEN TELA-MENU-LIST
+                   PERFORM 2400-BROWSE-CUSTOMERS THRU 2400-EXIT
+               WHEN TELA-MENU-ADD OR TELA-MENU-CHANGE
+                   OR TELA-MENU-INQUIRE
+                   ACCEPT TELA-MENU-SCR-ID
+                   IF TELA-MENU-CUST-ID = SPACES
+                       MOVE "Customer ID is required - re-enter"
+                           TO TELA-MENU-MSG-TEXT
+                       DISPLAY TELA-MENU-SCR-MSG
+                       GO TO 2000-PROCESS-MENU
+                   END-IF
+                   PERFORM 2300-CALL-DL100 THRU 2300-EXIT
+               WHEN TELA-MENU-DELETE
+                   ACCEPT TELA-MENU-SCR-ID
+                   IF TELA-MENU-CUST-ID = SPACES
+                       MOVE "Customer ID is required - re-enter"
+                           TO TELA-MENU-MSG-TEXT
+                       DISPLAY TELA-MENU-SCR-MSG
+                       GO TO 2000-PROCESS-MENU
+                   END-IF
+                   PERFORM 2500-DELETE-CUSTOMER THRU 2500-EXIT
+               WHEN OTHER
+                   MOVE "Select A, C, I, D, L or X - re-enter"
+                       TO TELA-MENU-MSG-TEXT
+                   DISPLAY TELA-MENU-SCR-MSG
+                   GO TO 2000-PROCESS-MENU
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    2300-CALL-DL100
+      *    Hands the option and Customer ID to DL100C, which
+      *    preloads that one record, makes a single pass, and
+      *    returns control here.
+      ******************************************************
+       2300-CALL-DL100.
+           MOVE TELA-MENU-OPTION-SW TO DL104-DL100-FUNC-CD.
+           MOVE TELA-MENU-CUST-ID   TO DL104-DL100-CUST-ID.
+           CALL "DL100C" USING DL104-DL100-PARMS.
+       2300-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    2400-BROWSE-CUSTOMERS
+      *    Loads and displays page 1 of the customer list, then
+      *    hands control to 2420-DISPLAY-BROWSE-PAGE to react to
+      *    the PF keys.
+      ******************************************************
+       2400-BROWSE-CUSTOMERS.
+           MOVE 1 TO TELA-BRW-PAGE-NO.
+           PERFORM 2410-LOAD-BROWSE-PAGE THRU 2410-EXIT.
+           PERFORM 2420-DISPLAY-BROWSE-PAGE THRU 2420-EXIT.
+       2400-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    2410-LOAD-BROWSE-PAGE
+      *    Restarts at the first customer and skips ahead
+      *    (TELA-BRW-PAGE-NO - 1) * 15 records, the same
+      *    skip-ahead style DL103 uses for checkpoint restart,
+      *    then reads the next 15 records for this page.
+      ******************************************************
+       2410-LOAD-BROWSE-PAGE.
+           MOVE SPACES TO TELA-BRW-DISPLAY-LINES.
+           MOVE "N" TO TELA-BRW-DONE-SW.
+           MOVE LOW-VALUES TO CUST-ID.
+           START CUSTOMER-MASTER KEY IS NOT LESS THAN CUST-ID
+               INVALID KEY
+                   SET TELA-BRW-PAGE-DONE TO TRUE
+           END-START.
+           COMPUTE TELA-BRW-SKIP-CNT =
+               (TELA-BRW-PAGE-NO - 1) * 15.
+           MOVE ZERO TO TELA-BRW-SKIPPED-CNT.
+           IF NOT TELA-BRW-PAGE-DONE AND TELA-BRW-SKIP-CNT > 0
+               PERFORM 2411-SKIP-BROWSE-RECORD THRU 2411-EXIT
+                   UNTIL TELA-BRW-PAGE-DONE
+                       OR TELA-BRW-SKIPPED-CNT >= TELA-BRW-SKIP-CNT
+           END-IF.
+           IF NOT TELA-BRW-PAGE-DONE
+               MOVE 1 TO TELA-BRW-SUB
+               PERFORM 2412-READ-BROWSE-LINE THRU 2412-EXIT
+                   UNTIL TELA-BRW-PAGE-DONE OR TELA-BRW-SUB > 15
+           END-IF.
+      *        A full page loading without hitting AT END doesn't
+      *        say whether any record beyond it exists, since the
+      *        loop above stops the instant the 15th line is read -
+      *        peek one more so an exact page-size multiple of
+      *        records doesn't let PF8 show a blank page past the
+      *        real end.
+           IF NOT TELA-BRW-PAGE-DONE AND TELA-BRW-SUB > 15
+               READ CUSTOMER-MASTER NEXT RECORD
+                   AT END
+                       SET TELA-BRW-PAGE-DONE TO TRUE
+               END-READ
+           END-IF.
+       2410-EXIT.
+           EXIT.
+      *
+       2411-SKIP-BROWSE-RECORD.
+           READ CUSTOMER-MASTER NEXT RECORD
+               AT END
+                   SET TELA-BRW-PAGE-DONE TO TRUE
+           END-READ.
+           IF NOT TELA-BRW-PAGE-DONE
+               ADD 1 TO TELA-BRW-SKIPPED-CNT
+           END-IF.
+       2411-EXIT.
+           EXIT.
+      *
+       2412-READ-BROWSE-LINE.
+           READ CUSTOMER-MASTER NEXT RECORD
+               AT END
+                   SET TELA-BRW-PAGE-DONE TO TRUE
+           END-READ.
+           IF NOT TELA-BRW-PAGE-DONE
+               MOVE CUST-ID      TO TELA-BRW-LINE-ID (TELA-BRW-SUB)
+               MOVE CUST-NAME (1:40)
+                                 TO TELA-BRW-LINE-NAME (TELA-BRW-SUB)
+               MOVE CUST-CITY (1:20)
+                                 TO TELA-BRW-LINE-CITY (TELA-BRW-SUB)
+               ADD 1 TO TELA-BRW-SUB
+           END-IF.
+       2412-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    2420-DISPLAY-BROWSE-PAGE
+      *    PF7 = prior page, PF8 = next page, PF3 = select the
+      *    typed-in Customer ID and return to the menu, PF12 =
+      *    cancel without selecting.  Loops back on itself (via
+      *    GO TO, same as DL100's field edits) until PF3 or PF12.
+      ******************************************************
+       2420-DISPLAY-BROWSE-PAGE.
+           MOVE SPACES TO TELA-BRW-SEL-ID.
+           DISPLAY TELA-BRW-SCR.
+           ACCEPT TELA-BRW-SCR-SEL.
+           IF TELA-PF7-PRESSED
+               IF TELA-BRW-PAGE-NO > 1
+                   SUBTRACT 1 FROM TELA-BRW-PAGE-NO
+               END-IF
+               PERFORM 2410-LOAD-BROWSE-PAGE THRU 2410-EXIT
+               GO TO 2420-DISPLAY-BROWSE-PAGE
+           END-IF.
+           IF TELA-PF8-PRESSED
+               IF NOT TELA-BRW-PAGE-DONE
+                   ADD 1 TO TELA-BRW-PAGE-NO
+                   PERFORM 2410-LOAD-BROWSE-PAGE THRU 2410-EXIT
+               END-IF
+               GO TO 2420-DISPLAY-BROWSE-PAGE
+           END-IF.
+           IF TELA-PF3-PRESSED AND TELA-BRW-SEL-ID NOT = SPACES
+      *            TELA-MENU-SCR-ID's TO clause only flows screen
+      *            input into TELA-MENU-CUST-ID on ACCEPT - it is
+      *            not pre-filled from TELA-MENU-CUST-ID on DISPLAY,
+      *            so the screen item itself must be set here too
+      *            or 2000-PROCESS-MENU's next ACCEPT TELA-MENU-SCR-ID
+      *            blanks the selection right back out.
+               MOVE TELA-BRW-SEL-ID TO TELA-MENU-CUST-ID
+               MOVE TELA-BRW-SEL-ID TO TELA-MENU-SCR-ID
+           END-IF.
+           IF NOT TELA-PF3-PRESSED AND NOT TELA-PF12-PRESSED
+               GO TO 2420-DISPLAY-BROWSE-PAGE
+           END-IF.
+       2420-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    2500-DELETE-CUSTOMER
+      *    Reads the record first so the operator sees whose
+      *    name they are about to delete, then requires an
+      *    explicit Y before the DELETE is issued.
+      ******************************************************
+       2500-DELETE-CUSTOMER.
+           MOVE TELA-MENU-CUST-ID TO CUST-ID.
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   MOVE "Customer not on file - nothing to delete"
+                       TO TELA-MENU-MSG-TEXT
+                   DISPLAY TELA-MENU-SCR-MSG
+               NOT INVALID KEY
+                   PERFORM 2510-CONFIRM-AND-DELETE THRU 2510-EXIT
+           END-READ.
+       2500-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    2510-CONFIRM-AND-DELETE
+      *    Shows the customer's name and requires a Y before the
+      *    DELETE is issued - anything else cancels.
+      ******************************************************
+       2510-CONFIRM-AND-DELETE.
+           MOVE SPACES TO TELA-MENU-MSG-TEXT.
+      *        CUST-NAME is 66 bytes, space-padded - DELIMITED BY
+      *        SIZE would copy the whole field and run the 73-byte
+      *        TELA-MENU-MSG-TEXT out of room before the confirm/
+      *        cancel instruction gets a chance to fit, so only the
+      *        first 35 bytes (same truncation the browse list at
+      *        2410-LOAD-BROWSE-PAGE uses) are strung in here.
+           STRING "Delete " DELIMITED BY SIZE
+               CUST-NAME (1:35) DELIMITED BY SIZE
+               " - Y=confirm, else=cancel:" DELIMITED BY SIZE
+               INTO TELA-MENU-MSG-TEXT
+               ON OVERFLOW
+                   MOVE "Delete - Y=confirm, else=cancel:"
+                       TO TELA-MENU-MSG-TEXT
+           END-STRING.
+           DISPLAY TELA-MENU-SCR-MSG.
+           MOVE SPACES TO TELA-MENU-SCR-OPT.
+           ACCEPT TELA-MENU-SCR-OPT.
+           IF TELA-MENU-OPTION-SW = "Y" OR TELA-MENU-OPTION-SW = "y"
+               MOVE CUST-ID   TO AUD-CUST-ID
+               MOVE CUST-NAME TO TELA-AUD-OLD-VALUE
+               DELETE CUSTOMER-MASTER
+                   INVALID KEY
+                       MOVE "Delete failed" TO TELA-MENU-MSG-TEXT
+               END-DELETE
+               IF TELA-MENU-MSG-TEXT = SPACES
+                   MOVE "Customer deleted" TO TELA-MENU-MSG-TEXT
+                   PERFORM 2520-LOG-DELETE-AUDIT THRU 2520-EXIT
+               END-IF
+           ELSE
+               MOVE "Customer delete cancelled" TO TELA-MENU-MSG-TEXT
+           END-IF.
+           DISPLAY TELA-MENU-SCR-MSG.
+       2510-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    2520-LOG-DELETE-AUDIT
+      *    One AUDITLOG record per deletion, same record layout
+      *    Add/Change uses in DL100, so a deletion shows up in the
+      *    same audit trail as any other customer master change.
+      ******************************************************
+       2520-LOG-DELETE-AUDIT.
+           MOVE TELA-TODAY-DATE TO AUD-UPD-DT.
+           ACCEPT TELA-NOW-TIME FROM TIME.
+           MOVE TELA-NOW-TIME TO AUD-UPD-TM.
+           MOVE TELA-OPERATOR-ID TO AUD-OPERATOR-ID.
+           MOVE "DELETED"     TO AUD-FIELD-NAME.
+           MOVE TELA-AUD-OLD-VALUE TO AUD-OLD-VALUE.
+           MOVE SPACES        TO AUD-NEW-VALUE.
+           WRITE AUDIT-RECORD.
+       2520-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    9000-TERMINATE
+      ******************************************************
+       9000-TERMINATE.
+           CLOSE CUSTOMER-MASTER.
+           CLOSE AUDIT-FILE.
+       9000-EXIT.
+           EXIT.
