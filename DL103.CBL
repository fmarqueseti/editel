@@ -0,0 +1,606 @@
+      **************************************************************
+      *     Program: DL103.CBL
+      *     Creation Date/Time: 08/09/2026
+      * ------------------------------------------------------------
+      *     EDITEL Marketing CSV Load - reads marketing's bulk
+      *     customer extract (MKTCSV) and adds/changes CUSTMAS
+      *     records from it, checkpointing every DL103-CKPT-INTERVAL
+      *     records so a run killed partway through an overnight
+      *     window can restart past what it already loaded instead
+      *     of starting the whole extract over.
+      * ------------------------------------------------------------
+      *     Modification History
+      *     08/09/2026  MVV  Initial version.
+      **************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DL103.
+       AUTHOR.        EDITEL SYSTEMS GROUP.
+       INSTALLATION.  ETI DATA CENTER.
+       DATE-WRITTEN.  08/09/2026.
+       DATE-COMPILED.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   ETI-DATA-CENTER.
+       OBJECT-COMPUTER.   ETI-DATA-CENTER.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS DL103-CUSTMAS-STATUS.
+           SELECT MKT-CSV-FILE ASSIGN TO "MKTCSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DL103-CSV-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "DL103CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DL103-CKPT-STATUS.
+           SELECT PRINT-FILE ASSIGN TO "DL103RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DL103-PRINT-STATUS.
+           SELECT COUNTRY-MASTER ASSIGN TO "COUNTRY"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COU-CODE
+               ALTERNATE RECORD KEY IS COU-NAME WITH DUPLICATES
+               FILE STATUS IS DL103-COUNTRY-STATUS.
+           SELECT CUSTCMT-FILE ASSIGN TO "CUSTCMT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CMT-KEY
+               FILE STATUS IS DL103-CMT-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DL103-AUDIT-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY CUSTMAS.CPY.
+      *
+       FD  MKT-CSV-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CSVCUST.CPY.
+      *
+       FD  COUNTRY-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY COUNTRY.CPY.
+      *
+       FD  CUSTCMT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CUSTCMT.CPY.
+      *
+      *        Same AUDITLOG the DL100C screen commit writes to, so
+      *        a bulk-loaded Change shows up in the same trail as one
+      *        keyed in by an operator.
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY AUDITREC.CPY.
+      *
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY CHKPTREC.CPY.
+      *
+       FD  PRINT-FILE
+           LABEL RECORDS ARE OMITTED
+           RECORDING MODE IS F.
+       01  PRINT-REC                 PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       77  DL103-CKPT-INTERVAL       PIC 9(05) VALUE 1000.
+       77  DL103-OPERATOR-ID         PIC X(08) VALUE "DL103BCH".
+      *
+       01  DL103-SWITCHES.
+           05  DL103-EOF-SW          PIC X(01) VALUE "N".
+               88  DL103-EOF                   VALUE "Y".
+           05  DL103-FUNCTION-SW     PIC X(01) VALUE "A".
+               88  DL103-FUNC-ADD              VALUE "A".
+               88  DL103-FUNC-CHANGE           VALUE "C".
+           05  DL103-CUSTMAS-STATUS  PIC X(02) VALUE "00".
+               88  DL103-CUSTMAS-OK            VALUE "00".
+           05  DL103-CSV-STATUS      PIC X(02) VALUE "00".
+           05  DL103-CKPT-STATUS     PIC X(02) VALUE "00".
+               88  DL103-CKPT-OK               VALUE "00".
+           05  DL103-PRINT-STATUS    PIC X(02) VALUE "00".
+           05  DL103-COUNTRY-STATUS  PIC X(02) VALUE "00".
+               88  DL103-COUNTRY-OK            VALUE "00".
+           05  DL103-CMT-STATUS      PIC X(02) VALUE "00".
+               88  DL103-CMT-OK                VALUE "00".
+           05  DL103-CMT-OPEN-SW     PIC X(01) VALUE "N".
+               88  DL103-CMT-OPEN               VALUE "Y".
+           05  DL103-REC-VALID-SW    PIC X(01) VALUE "Y".
+               88  DL103-REC-VALID              VALUE "Y".
+               88  DL103-REC-INVALID            VALUE "N".
+           05  DL103-CTRY-SW         PIC X(01) VALUE "N".
+               88  DL103-CTRY-FOUND             VALUE "Y".
+           05  DL103-AUDIT-STATUS    PIC X(02) VALUE "00".
+               88  DL103-AUDIT-OK               VALUE "00".
+      *
+      **************************************************************
+      *     Country resolved for the record currently being loaded
+      *     (looked up in 2117-LOOKUP-COUNTRY) and the date/time
+      *     stamped onto CUST-LAST-UPD-xxx at commit time, same as
+      *     DL100's screen commit stamps the operator's work.
+      **************************************************************
+       01  DL103-CUST-COUNTRY-CD     PIC X(02) VALUE SPACES.
+       01  DL103-CUST-COUNTRY-NAME   PIC X(30) VALUE SPACES.
+       01  DL103-TODAY-DATE          PIC 9(08) VALUE ZERO.
+       01  DL103-NOW-TIME            PIC 9(06) VALUE ZERO.
+      *
+      **************************************************************
+      *     Before-image holding area and work fields for the
+      *     customer master audit trail (AUDITLOG), same purpose as
+      *     DL100C's TELA-OLD-CUSTOMER-RECORD/TELA-AUDIT-FIELDS -
+      *     captured right after the read-for-update, just ahead of
+      *     the CSV's new values overwriting CUST-xxx.
+      **************************************************************
+       01  DL103-OLD-CUSTOMER-RECORD.
+           05  DL103-OLDC-NAME       PIC X(66).
+           05  DL103-OLDC-ADDR-1     PIC X(66).
+           05  DL103-OLDC-ADDR-2     PIC X(66).
+           05  DL103-OLDC-CITY       PIC X(38).
+           05  DL103-OLDC-ZIP        PIC 9(08).
+           05  DL103-OLDC-COUNTRY    PIC X(30).
+           05  DL103-OLDC-SALARY     PIC 9(07)V99.
+       01  DL103-AUDIT-FIELDS.
+           05  DL103-AUD-FIELD-NAME  PIC X(15) VALUE SPACES.
+           05  DL103-AUD-OLD-VALUE   PIC X(66) VALUE SPACES.
+           05  DL103-AUD-NEW-VALUE   PIC X(66) VALUE SPACES.
+           05  DL103-AUD-EDIT-VALUE  PIC ZZZZZZ9.99 VALUE ZERO.
+      *
+       01  DL103-COUNTERS.
+           05  DL103-SKIP-COUNT      PIC 9(07) COMP VALUE ZERO.
+           05  DL103-SKIPPED-SO-FAR  PIC 9(07) COMP VALUE ZERO.
+           05  DL103-LOADED-COUNT    PIC 9(07) COMP VALUE ZERO.
+           05  DL103-ADDED-COUNT     PIC 9(07) COMP VALUE ZERO.
+           05  DL103-CHANGED-COUNT   PIC 9(07) COMP VALUE ZERO.
+           05  DL103-REJECTED-COUNT  PIC 9(07) COMP VALUE ZERO.
+           05  DL103-SINCE-CKPT      PIC 9(07) COMP VALUE ZERO.
+      *
+       01  DL103-HEAD-1.
+           05  FILLER  PIC X(35) VALUE SPACES.
+           05  FILLER  PIC X(45)
+               VALUE "EDITEL MARKETING CSV LOAD SUMMARY".
+      *
+       01  DL103-EXC-LINE.
+           05  DL103-EXC-ID          PIC X(06).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  DL103-EXC-REASON      PIC X(40).
+      *
+       01  DL103-TOTAL-LINE.
+           05  FILLER                PIC X(20) VALUE SPACES.
+           05  DL103-TOT-LABEL       PIC X(30).
+           05  DL103-TOT-COUNT       PIC ZZZ,ZZ9.
+      *
+       01  DL103-BLANK-LINE          PIC X(01) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+      *
+      ******************************************************
+      *    0000-MAINLINE
+      ******************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-READ-CSV THRU 2000-EXIT.
+           PERFORM 2100-LOAD-RECORD THRU 2100-EXIT
+               UNTIL DL103-EOF.
+           PERFORM 3000-PRINT-SUMMARY THRU 3000-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+      *
+      ******************************************************
+      *    1000-INITIALIZE
+      *    Opens the files, then checks for a checkpoint left
+      *    behind by a prior run that did not reach EOF; if one
+      *    is found, the CSV is fast-forwarded past the records
+      *    already loaded before normal processing resumes.
+      ******************************************************
+       1000-INITIALIZE.
+           OPEN INPUT MKT-CSV-FILE.
+           OPEN I-O CUSTOMER-MASTER.
+           IF NOT DL103-CUSTMAS-OK AND DL103-CUSTMAS-STATUS NOT = "05"
+               IF DL103-CUSTMAS-STATUS = "35"
+                   OPEN OUTPUT CUSTOMER-MASTER
+                   CLOSE CUSTOMER-MASTER
+                   OPEN I-O CUSTOMER-MASTER
+               END-IF
+           END-IF.
+           OPEN INPUT COUNTRY-MASTER.
+           IF NOT DL103-COUNTRY-OK
+      *        Same as DL100 - COUNTRY-MASTER is a reference table
+      *        ops must load ahead of time, so a missing/damaged
+      *        file is fatal rather than a first-run condition.
+               DISPLAY "DL103: UNABLE TO OPEN COUNTRY-MASTER, STATUS="
+                   DL103-COUNTRY-STATUS
+               PERFORM 9000-TERMINATE THRU 9000-EXIT
+               STOP RUN
+           END-IF.
+           OPEN INPUT CUSTCMT-FILE.
+           IF DL103-CMT-OK
+               SET DL103-CMT-OPEN TO TRUE
+           END-IF.
+           OPEN EXTEND AUDIT-FILE.
+           IF NOT DL103-AUDIT-OK AND DL103-AUDIT-STATUS NOT = "05"
+               IF DL103-AUDIT-STATUS = "35"
+                   OPEN OUTPUT AUDIT-FILE
+                   CLOSE AUDIT-FILE
+                   OPEN EXTEND AUDIT-FILE
+               END-IF
+           END-IF.
+           ACCEPT DL103-TODAY-DATE FROM DATE YYYYMMDD.
+           OPEN OUTPUT PRINT-FILE.
+           WRITE PRINT-REC FROM DL103-HEAD-1 AFTER ADVANCING PAGE.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF DL103-CKPT-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+               END-READ
+               MOVE CKP-RECORDS-LOADED TO DL103-SKIP-COUNT
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF DL103-SKIP-COUNT > 0
+               MOVE "RESTARTING - SKIPPING PRIOR LOADED RECORDS"
+                   TO DL103-TOT-LABEL
+               MOVE DL103-SKIP-COUNT TO DL103-TOT-COUNT
+               WRITE PRINT-REC FROM DL103-TOTAL-LINE
+                   AFTER ADVANCING 1 LINE
+               PERFORM 1100-SKIP-CSV-RECORD THRU 1100-EXIT
+                   UNTIL DL103-EOF OR
+                       DL103-SKIPPED-SO-FAR >= DL103-SKIP-COUNT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *
+       1100-SKIP-CSV-RECORD.
+           READ MKT-CSV-FILE
+               AT END
+                   SET DL103-EOF TO TRUE
+           END-READ.
+           IF NOT DL103-EOF
+               ADD 1 TO DL103-SKIPPED-SO-FAR
+           END-IF.
+       1100-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    2000-READ-CSV
+      ******************************************************
+       2000-READ-CSV.
+           READ MKT-CSV-FILE
+               AT END
+                   SET DL103-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    2100-LOAD-RECORD
+      *    Parses the line, commits it to CUSTMAS, then writes
+      *    a fresh checkpoint every DL103-CKPT-INTERVAL records
+      *    so a restart never has to redo more than one
+      *    interval's worth of work.
+      ******************************************************
+       2100-LOAD-RECORD.
+           PERFORM 2110-PARSE-CSV-LINE THRU 2110-EXIT.
+           SET DL103-REC-VALID TO TRUE.
+           PERFORM 2115-VALIDATE-ZIP THRU 2115-EXIT.
+           PERFORM 2117-LOOKUP-COUNTRY THRU 2117-EXIT.
+           IF DL103-REC-VALID
+               PERFORM 2120-COMMIT-CUSTOMER THRU 2120-EXIT
+               ADD 1 TO DL103-LOADED-COUNT
+           ELSE
+               ADD 1 TO DL103-REJECTED-COUNT
+           END-IF.
+           ADD 1 TO DL103-SINCE-CKPT.
+           IF DL103-SINCE-CKPT >= DL103-CKPT-INTERVAL
+               PERFORM 2200-WRITE-CHECKPOINT THRU 2200-EXIT
+               MOVE ZERO TO DL103-SINCE-CKPT
+           END-IF.
+           PERFORM 2000-READ-CSV THRU 2000-EXIT.
+       2100-EXIT.
+           EXIT.
+      *
+       2110-PARSE-CSV-LINE.
+           UNSTRING MKT-CSV-LINE DELIMITED BY ","
+               INTO MKT-CUST-ID MKT-NAME MKT-ADDR-1 MKT-ADDR-2
+                    MKT-CITY MKT-ZIP MKT-COUNTRY MKT-SALARY
+           END-UNSTRING.
+       2110-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    2115-VALIDATE-ZIP
+      *    Same bad-Zip rule DL100 enforces at data entry
+      *    (2150-ACCEPT-ZIP) - all-zero or all-nines is rejected.
+      *    A batch record can't be kicked back to re-enter, so it
+      *    is skipped and logged to the exception report instead.
+      ******************************************************
+       2115-VALIDATE-ZIP.
+           IF MKT-ZIP NOT NUMERIC OR MKT-ZIP = "00000000" OR
+               MKT-ZIP = "99999999"
+               SET DL103-REC-INVALID TO TRUE
+               MOVE MKT-CUST-ID        TO DL103-EXC-ID
+               MOVE "INVALID ZIP CODE" TO DL103-EXC-REASON
+               WRITE PRINT-REC FROM DL103-EXC-LINE
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+       2115-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    2117-LOOKUP-COUNTRY
+      *    Same code-or-name lookup against COUNTRY-MASTER that
+      *    DL100's 2160-ACCEPT-COUNTRY does, so a bulk-loaded
+      *    record gets the same reference-file spelling and
+      *    CUST-COUNTRY-CD as one keyed in through the screen.
+      *    A record whose Country isn't on the reference list is
+      *    skipped and logged, same as a bad Zip.
+      ******************************************************
+       2117-LOOKUP-COUNTRY.
+           INSPECT MKT-COUNTRY
+               CONVERTING "abcdefghijklmnopqrstuvwxyz"
+                       TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+           MOVE "N" TO DL103-CTRY-SW.
+           IF MKT-COUNTRY (1:2) NOT = SPACES AND
+               MKT-COUNTRY (3:28) = SPACES
+               MOVE MKT-COUNTRY (1:2) TO COU-CODE
+               READ COUNTRY-MASTER
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE "Y" TO DL103-CTRY-SW
+               END-READ
+           END-IF.
+           IF NOT DL103-CTRY-FOUND AND MKT-COUNTRY NOT = SPACES
+               MOVE MKT-COUNTRY TO COU-NAME
+               READ COUNTRY-MASTER KEY IS COU-NAME
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE "Y" TO DL103-CTRY-SW
+               END-READ
+           END-IF.
+           IF DL103-CTRY-FOUND
+               MOVE COU-CODE TO DL103-CUST-COUNTRY-CD
+               MOVE COU-NAME TO DL103-CUST-COUNTRY-NAME
+           ELSE
+               SET DL103-REC-INVALID TO TRUE
+               MOVE MKT-CUST-ID           TO DL103-EXC-ID
+               MOVE "COUNTRY NOT ON FILE" TO DL103-EXC-REASON
+               WRITE PRINT-REC FROM DL103-EXC-LINE
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+       2117-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    2120-COMMIT-CUSTOMER
+      *    Same ADD-or-CHANGE pattern as DL100's screen commit.
+      ******************************************************
+       2120-COMMIT-CUSTOMER.
+           MOVE MKT-CUST-ID TO CUST-ID.
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   SET DL103-FUNC-ADD TO TRUE
+               NOT INVALID KEY
+                   SET DL103-FUNC-CHANGE TO TRUE
+           END-READ.
+      *        A READ that fails INVALID KEY leaves CUSTOMER-RECORD
+      *        holding whatever the previous I/O on this file put
+      *        there - clear it before building a brand-new record
+      *        so a field the CSV doesn't carry (Children/DOB) never
+      *        inherits the prior customer's values.
+           IF DL103-FUNC-ADD
+               MOVE SPACES TO CUSTOMER-RECORD
+               MOVE ZERO   TO CUST-CHILDREN CUST-DOB
+           ELSE
+               PERFORM 2130-SAVE-OLD-CUSTOMER THRU 2130-EXIT
+           END-IF.
+           MOVE MKT-CUST-ID              TO CUST-ID.
+           MOVE MKT-NAME                 TO CUST-NAME.
+           MOVE MKT-ADDR-1               TO CUST-ADDR-1.
+           MOVE MKT-ADDR-2               TO CUST-ADDR-2.
+           MOVE MKT-CITY                 TO CUST-CITY.
+           MOVE MKT-ZIP                  TO CUST-ZIP.
+           MOVE DL103-CUST-COUNTRY-NAME  TO CUST-COUNTRY.
+           MOVE DL103-CUST-COUNTRY-CD    TO CUST-COUNTRY-CD.
+      *        MKT-SALARY-NUM (CSVCUST.CPY), not MKT-SALARY itself -
+      *        it redefines the same 9 digits as PIC 9(07)V99 so the
+      *        decimal point lines up with CUST-SALARY's; MOVEing
+      *        the raw PIC X(09) would misplace it.
+           MOVE MKT-SALARY-NUM           TO CUST-SALARY.
+           PERFORM 2125-CHECK-MORE-COMMENTS THRU 2125-EXIT.
+           ACCEPT DL103-NOW-TIME FROM TIME.
+           MOVE DL103-TODAY-DATE   TO CUST-LAST-UPD-DT.
+           MOVE DL103-NOW-TIME     TO CUST-LAST-UPD-TM.
+           MOVE DL103-OPERATOR-ID  TO CUST-LAST-UPD-OP.
+           IF DL103-FUNC-ADD
+               ADD 1 TO DL103-ADDED-COUNT
+               WRITE CUSTOMER-RECORD
+                   INVALID KEY
+                       CONTINUE
+               END-WRITE
+           ELSE
+               ADD 1 TO DL103-CHANGED-COUNT
+               REWRITE CUSTOMER-RECORD
+                   INVALID KEY
+                       CONTINUE
+               END-REWRITE
+               PERFORM 2140-LOG-AUDIT-CHANGES THRU 2140-EXIT
+           END-IF.
+       2120-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    2130-SAVE-OLD-CUSTOMER
+      *    Before image for the audit trail - taken right after
+      *    the read-for-update, same point DL100C's screen commit
+      *    captures it, before any of the CSV's new values are
+      *    MOVEd over CUST-xxx.
+      ******************************************************
+       2130-SAVE-OLD-CUSTOMER.
+           MOVE CUST-NAME      TO DL103-OLDC-NAME.
+           MOVE CUST-ADDR-1    TO DL103-OLDC-ADDR-1.
+           MOVE CUST-ADDR-2    TO DL103-OLDC-ADDR-2.
+           MOVE CUST-CITY      TO DL103-OLDC-CITY.
+           MOVE CUST-ZIP       TO DL103-OLDC-ZIP.
+           MOVE CUST-COUNTRY   TO DL103-OLDC-COUNTRY.
+           MOVE CUST-SALARY    TO DL103-OLDC-SALARY.
+       2130-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    2140-LOG-AUDIT-CHANGES
+      *    Same field-by-field compare as DL100C's
+      *    2260-LOG-AUDIT-CHANGES - one AUDITLOG record per
+      *    changed field, stamped with the batch operator ID
+      *    instead of an interactive one.
+      ******************************************************
+       2140-LOG-AUDIT-CHANGES.
+           MOVE MKT-CUST-ID TO AUD-CUST-ID.
+           MOVE DL103-TODAY-DATE TO AUD-UPD-DT.
+           MOVE DL103-NOW-TIME TO AUD-UPD-TM.
+           MOVE DL103-OPERATOR-ID TO AUD-OPERATOR-ID.
+           IF DL103-OLDC-NAME NOT = CUST-NAME
+               MOVE "NAME"              TO DL103-AUD-FIELD-NAME
+               MOVE DL103-OLDC-NAME     TO DL103-AUD-OLD-VALUE
+               MOVE CUST-NAME           TO DL103-AUD-NEW-VALUE
+               PERFORM 2141-WRITE-AUDIT-RECORD THRU 2141-EXIT
+           END-IF.
+           IF DL103-OLDC-ADDR-1 NOT = CUST-ADDR-1
+               MOVE "ADDRESS 1"         TO DL103-AUD-FIELD-NAME
+               MOVE DL103-OLDC-ADDR-1   TO DL103-AUD-OLD-VALUE
+               MOVE CUST-ADDR-1         TO DL103-AUD-NEW-VALUE
+               PERFORM 2141-WRITE-AUDIT-RECORD THRU 2141-EXIT
+           END-IF.
+           IF DL103-OLDC-ADDR-2 NOT = CUST-ADDR-2
+               MOVE "ADDRESS 2"         TO DL103-AUD-FIELD-NAME
+               MOVE DL103-OLDC-ADDR-2   TO DL103-AUD-OLD-VALUE
+               MOVE CUST-ADDR-2         TO DL103-AUD-NEW-VALUE
+               PERFORM 2141-WRITE-AUDIT-RECORD THRU 2141-EXIT
+           END-IF.
+           IF DL103-OLDC-CITY NOT = CUST-CITY
+               MOVE "CITY"              TO DL103-AUD-FIELD-NAME
+               MOVE DL103-OLDC-CITY     TO DL103-AUD-OLD-VALUE
+               MOVE CUST-CITY           TO DL103-AUD-NEW-VALUE
+               PERFORM 2141-WRITE-AUDIT-RECORD THRU 2141-EXIT
+           END-IF.
+           IF DL103-OLDC-ZIP NOT = CUST-ZIP
+               MOVE "ZIP CODE"          TO DL103-AUD-FIELD-NAME
+               MOVE DL103-OLDC-ZIP      TO DL103-AUD-OLD-VALUE
+               MOVE CUST-ZIP            TO DL103-AUD-NEW-VALUE
+               PERFORM 2141-WRITE-AUDIT-RECORD THRU 2141-EXIT
+           END-IF.
+           IF DL103-OLDC-COUNTRY NOT = CUST-COUNTRY
+               MOVE "COUNTRY"           TO DL103-AUD-FIELD-NAME
+               MOVE DL103-OLDC-COUNTRY  TO DL103-AUD-OLD-VALUE
+               MOVE CUST-COUNTRY        TO DL103-AUD-NEW-VALUE
+               PERFORM 2141-WRITE-AUDIT-RECORD THRU 2141-EXIT
+           END-IF.
+           IF DL103-OLDC-SALARY NOT = CUST-SALARY
+               MOVE "SALARY"            TO DL103-AUD-FIELD-NAME
+               MOVE DL103-OLDC-SALARY   TO DL103-AUD-EDIT-VALUE
+               MOVE DL103-AUD-EDIT-VALUE TO DL103-AUD-OLD-VALUE
+               MOVE CUST-SALARY         TO DL103-AUD-EDIT-VALUE
+               MOVE DL103-AUD-EDIT-VALUE TO DL103-AUD-NEW-VALUE
+               PERFORM 2141-WRITE-AUDIT-RECORD THRU 2141-EXIT
+           END-IF.
+       2140-EXIT.
+           EXIT.
+      *
+       2141-WRITE-AUDIT-RECORD.
+           MOVE DL103-AUD-FIELD-NAME TO AUD-FIELD-NAME.
+           MOVE DL103-AUD-OLD-VALUE  TO AUD-OLD-VALUE.
+           MOVE DL103-AUD-NEW-VALUE  TO AUD-NEW-VALUE.
+           WRITE AUDIT-RECORD.
+       2141-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    2125-CHECK-MORE-COMMENTS
+      *    Same as DL100's 2250-CHECK-MORE-COMMENTS - a bulk
+      *    load can change a customer that already has overflow
+      *    notes in CUSTCMT, so CUST-MORE-CMT-SW must be
+      *    re-derived rather than left at whatever it was before.
+      ******************************************************
+       2125-CHECK-MORE-COMMENTS.
+           MOVE "N" TO CUST-MORE-CMT-SW.
+           IF DL103-CMT-OPEN
+               MOVE MKT-CUST-ID TO CMT-CUST-ID
+               MOVE 1 TO CMT-LINE-NO
+               READ CUSTCMT-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       SET CUST-MORE-COMMENTS TO TRUE
+               END-READ
+           END-IF.
+       2125-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    2200-WRITE-CHECKPOINT
+      *    Records how far the load has gotten, counting the
+      *    records skipped on a restart plus those loaded or
+      *    rejected so far this run - a rejected record still
+      *    came off the CSV, so it must not be re-read on restart.
+      ******************************************************
+       2200-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           COMPUTE CKP-RECORDS-LOADED =
+               DL103-SKIPPED-SO-FAR + DL103-LOADED-COUNT
+                   + DL103-REJECTED-COUNT.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       2200-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    3000-PRINT-SUMMARY
+      *    A clean finish resets the checkpoint to zero so the
+      *    next run starts the extract from the beginning.
+      ******************************************************
+       3000-PRINT-SUMMARY.
+           WRITE PRINT-REC FROM DL103-BLANK-LINE
+               AFTER ADVANCING 2 LINES.
+           MOVE "RECORDS LOADED THIS RUN" TO DL103-TOT-LABEL.
+           MOVE DL103-LOADED-COUNT TO DL103-TOT-COUNT.
+           WRITE PRINT-REC FROM DL103-TOTAL-LINE
+               AFTER ADVANCING 1 LINE.
+           MOVE "CUSTOMERS ADDED" TO DL103-TOT-LABEL.
+           MOVE DL103-ADDED-COUNT TO DL103-TOT-COUNT.
+           WRITE PRINT-REC FROM DL103-TOTAL-LINE
+               AFTER ADVANCING 1 LINE.
+           MOVE "CUSTOMERS CHANGED" TO DL103-TOT-LABEL.
+           MOVE DL103-CHANGED-COUNT TO DL103-TOT-COUNT.
+           WRITE PRINT-REC FROM DL103-TOTAL-LINE
+               AFTER ADVANCING 1 LINE.
+           MOVE "RECORDS REJECTED" TO DL103-TOT-LABEL.
+           MOVE DL103-REJECTED-COUNT TO DL103-TOT-COUNT.
+           WRITE PRINT-REC FROM DL103-TOTAL-LINE
+               AFTER ADVANCING 1 LINE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE ZERO TO CKP-RECORDS-LOADED.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+       3000-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    9000-TERMINATE
+      ******************************************************
+       9000-TERMINATE.
+           CLOSE MKT-CSV-FILE.
+           CLOSE CUSTOMER-MASTER.
+           CLOSE COUNTRY-MASTER.
+           IF DL103-CMT-OPEN
+               CLOSE CUSTCMT-FILE
+           END-IF.
+           CLOSE AUDIT-FILE.
+           CLOSE PRINT-FILE.
+       9000-EXIT.
+           EXIT.
