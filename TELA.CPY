@@ -19,110 +19,144 @@
            05  TELA-SCR-F-08    PIC 9(02).
            05  TELA-SCR-F-09    PIC 9999999V99.
            05  TELA-SCR-F-10    PIC 9(08).
+           05  TELA-SCR-F-10-R  REDEFINES TELA-SCR-F-10.
+               10  TELA-SCR-F-10-YYYY   PIC 9(04).
+               10  TELA-SCR-F-10-MM     PIC 9(02).
+               10  TELA-SCR-F-10-DD     PIC 9(02).
            05  TELA-SCR-F-11    PIC X(01).
            05  TELA-SCR-F-12    PIC X(01).
            05  TELA-SCR-F-13    PIC X(01).
            05  TELA-SCR-F-14    PIC X(55).
            05  TELA-SCR-F-15    PIC X(73).
       *
-       SCREEN SECTION.
-       01  TELA-SCR.
-           05  VALUE " " BLANK SCREEN LINE 1 COLUMN 1.
-           05  FILLER PIC X(40) VALUE ALL "=" 
-               LINE 1 COLUMN 1 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
-           05  FILLER PIC X(40) VALUE ALL "=" 
-               LINE 1 COLUMN 41 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
-           05  VALUE "A test for the EDITEL Program"
-               LINE 2 COLUMN 1 BACKGROUND-COLOR 5 FOREGROUND-COLOR 7.
-           05  FILLER PIC X(14) VALUE ALL " " 
-               LINE 2 COLUMN 30 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
-           05  VALUE "(C) 2023 by Mauricio Valadao Vieira"
-               LINE 2 COLUMN 44 BACKGROUND-COLOR 0 FOREGROUND-COLOR 3.
-           05  FILLER PIC X(40) VALUE ALL "=" 
-               LINE 3 COLUMN 1 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
-           05  FILLER PIC X(40) VALUE ALL "=" 
-               LINE 3 COLUMN 41 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
-           05  VALUE "Customer ID:"
-               LINE 4 COLUMN 1 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
-           05  VALUE "Name.......:"
-               LINE 5 COLUMN 1 BACKGROUND-COLOR 0 FOREGROUND-COLOR 3.
-           05  FILLER PIC X(40) VALUE ALL "-" 
-               LINE 6 COLUMN 1 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
-           05  FILLER PIC X(40) VALUE ALL "-" 
-               LINE 6 COLUMN 41 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
-           05  VALUE "Address 1..:"
-               LINE 7 COLUMN 1 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
-           05  VALUE "Address 2..:"
-               LINE 8 COLUMN 1 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
-           05  VALUE "City.......:"
-               LINE 9 COLUMN 1 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
-           05  VALUE "Zip Code:"
-               LINE 9 COLUMN 57 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
-           05  VALUE "Country....:"
-               LINE 10 COLUMN 1 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
-           05  FILLER PIC X(32) VALUE ALL "-" 
-               LINE 11 COLUMN 1 BACKGROUND-COLOR 6 FOREGROUND-COLOR 7.
-           05  FILLER PIC X(1) VALUE ALL " " 
-               LINE 11 COLUMN 33 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
-           05  VALUE "Personal Data"
-               LINE 11 COLUMN 34 BACKGROUND-COLOR 0 FOREGROUND-COLOR 3.
-           05  FILLER PIC X(1) VALUE ALL " " 
-               LINE 11 COLUMN 47 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
-           05  FILLER PIC X(33) VALUE ALL "-" 
-               LINE 11 COLUMN 48 BACKGROUND-COLOR 6 FOREGROUND-COLOR 7.
-           05  VALUE "# of Children:"
-               LINE 13 COLUMN 7 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
-           05  VALUE "Salary.......:"
-               LINE 14 COLUMN 7 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
-           05  VALUE "Date of Birth:"
-               LINE 15 COLUMN 7 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
-           05  VALUE "Current Level of Satisfaction with"
-               LINE 17 COLUMN 7 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
-           05  VALUE "EDITEL:  High"
-               LINE 17 COLUMN 42 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
-           05  VALUE "Med"
-               LINE 17 COLUMN 60 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
-           05  VALUE "Low"
-               LINE 17 COLUMN 68 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
-           05  VALUE "Comments.....:"
-               LINE 19 COLUMN 7 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
-           05  FILLER PIC X(40) VALUE ALL "-" 
-               LINE 20 COLUMN 1 BACKGROUND-COLOR 6 FOREGROUND-COLOR 7.
-           05  FILLER PIC X(40) VALUE ALL "-" 
-               LINE 20 COLUMN 41 BACKGROUND-COLOR 6 FOREGROUND-COLOR 7.
-           05  FILLER PIC X(40) VALUE ALL "=" 
-               LINE 23 COLUMN 1 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
-           05  FILLER PIC X(40) VALUE ALL "=" 
-               LINE 23 COLUMN 41 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
-           05  VALUE "Msg:"
-               LINE 24 COLUMN 1 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
-           05  TELA-SCR-I-01 LINE 4 COLUMN 13 PIC X(06) 
-               REVERSE-VIDEO AUTO-SKIP TO TELA-SCR-F-01.
-           05  TELA-SCR-I-02 LINE 5 COLUMN 13 PIC X(66) 
-               REVERSE-VIDEO AUTO-SKIP TO TELA-SCR-F-02.
-           05  TELA-SCR-I-03 LINE 7 COLUMN 13 PIC X(66) 
-               REVERSE-VIDEO AUTO-SKIP TO TELA-SCR-F-03.
-           05  TELA-SCR-I-04 LINE 8 COLUMN 13 PIC X(66) 
-               REVERSE-VIDEO AUTO-SKIP TO TELA-SCR-F-04.
-           05  TELA-SCR-I-05 LINE 9 COLUMN 13 PIC X(38) 
-               REVERSE-VIDEO AUTO-SKIP TO TELA-SCR-F-05.
-           05  TELA-SCR-I-06 LINE 9 COLUMN 66 PIC 9(08) 
-               REVERSE-VIDEO AUTO-SKIP TO TELA-SCR-F-06.
-           05  TELA-SCR-I-07 LINE 10 COLUMN 13 PIC X(30) 
-               REVERSE-VIDEO AUTO-SKIP TO TELA-SCR-F-07.
-           05  TELA-SCR-I-08 LINE 13 COLUMN 21 PIC 9(02) 
-               REVERSE-VIDEO AUTO-SKIP TO TELA-SCR-F-08.
-           05  TELA-SCR-I-09 LINE 14 COLUMN 21 PIC 9999999V99
-               REVERSE-VIDEO AUTO-SKIP TO TELA-SCR-F-09.
-           05  TELA-SCR-I-10 LINE 15 COLUMN 21 PIC 9(08) 
-               REVERSE-VIDEO AUTO-SKIP TO TELA-SCR-F-10.
-           05  TELA-SCR-I-11 LINE 17 COLUMN 56 PIC X(01) 
-               REVERSE-VIDEO AUTO-SKIP TO TELA-SCR-F-11.
-           05  TELA-SCR-I-12 LINE 17 COLUMN 64 PIC X(01) 
-               REVERSE-VIDEO AUTO-SKIP TO TELA-SCR-F-12.
-           05  TELA-SCR-I-13 LINE 17 COLUMN 72 PIC X(01) 
-               REVERSE-VIDEO AUTO-SKIP TO TELA-SCR-F-13.
-           05  TELA-SCR-I-14 LINE 19 COLUMN 21 PIC X(55) 
-               REVERSE-VIDEO AUTO-SKIP TO TELA-SCR-F-14.
-           05  TELA-SCR-I-15 LINE 24 COLUMN 6 PIC X(73) 
-               REVERSE-VIDEO AUTO-SKIP TO TELA-SCR-F-15.
+      **************************************************************
+      *     Working storage added to support the DL100 maintenance
+      *     program (commit switches, file status, messages).
+      *     08/09/2026  MVV  Added for the CUSTMAS master file tie-in.
+      **************************************************************
+       01  TELA-WORK-FIELDS.
+           05  TELA-DONE-SW          PIC X(01) VALUE "N".
+               88  TELA-DONE                   VALUE "Y".
+           05  TELA-FUNCTION-SW      PIC X(01) VALUE "A".
+               88  TELA-FUNC-ADD               VALUE "A".
+               88  TELA-FUNC-CHANGE            VALUE "C".
+           05  TELA-VALID-SW         PIC X(01) VALUE "Y".
+               88  TELA-SCR-VALID               VALUE "Y".
+               88  TELA-SCR-INVALID              VALUE "N".
+           05  TELA-CUSTMAS-STATUS   PIC X(02) VALUE "00".
+               88  TELA-CUSTMAS-OK              VALUE "00".
+               88  TELA-CUSTMAS-NOTFOUND        VALUE "23".
+           05  TELA-MSG-TEXT         PIC X(73) VALUE SPACES.
+           05  TELA-OPERATOR-ID      PIC X(08) VALUE "SYSTEM".
+           05  TELA-PRELOAD-SW       PIC X(01) VALUE "N".
+               88  TELA-ID-PRELOADED           VALUE "Y".
+           05  TELA-TODAY-DATE       PIC 9(08) VALUE ZERO.
+           05  TELA-NOW-TIME         PIC 9(06) VALUE ZERO.
+           05  TELA-CRT-STATUS       PIC 9(04) VALUE ZERO.
+           05  TELA-CRT-STATUS-88    REDEFINES TELA-CRT-STATUS
+                                      PIC 9(04).
+               88  TELA-PF3-PRESSED             VALUE 1003.
+               88  TELA-PF4-PRESSED             VALUE 1004.
+               88  TELA-PF5-PRESSED             VALUE 1005.
+               88  TELA-PF7-PRESSED             VALUE 1007.
+               88  TELA-PF8-PRESSED             VALUE 1008.
+               88  TELA-PF12-PRESSED            VALUE 1012.
+           05  TELA-COUNTRY-CD       PIC X(02) VALUE SPACES.
+           05  TELA-COUNTRY-STATUS   PIC X(02) VALUE "00".
+               88  TELA-COUNTRY-OK             VALUE "00".
+           05  TELA-COMMIT-OK-SW     PIC X(01) VALUE "Y".
+               88  TELA-COMMIT-OK               VALUE "Y".
+      *
+      **************************************************************
+      *     Working storage added to support the scrollable
+      *     Comments view (CUSTCMT companion file) opened from the
+      *     Comments field with PF4.
+      *     08/09/2026  MVV  Added for the comments overflow file.
+      **************************************************************
+       01  TELA-CMT-FIELDS.
+           05  TELA-CMT-STATUS       PIC X(02) VALUE "00".
+               88  TELA-CMT-OK                 VALUE "00".
+           05  TELA-CMT-PAGE-TOP     PIC 9(04) VALUE 1.
+           05  TELA-CMT-NEXT-LINE-NO PIC 9(04) VALUE ZERO.
+           05  TELA-CMT-DONE-SW      PIC X(01) VALUE "N".
+               88  TELA-CMT-PAGE-DONE           VALUE "Y".
+           05  TELA-CMT-SUB          PIC 9(02) VALUE ZERO.
+           05  TELA-CMT-NEW-TEXT     PIC X(70) VALUE SPACES.
+       01  TELA-CMT-DISPLAY-LINES.
+           05  TELA-CMT-DISPLAY-LINE OCCURS 10 TIMES PIC X(70).
+      *
+      **************************************************************
+      *     Edit work fields for Date of Birth / Zip Code validation
+      *     (TELA-SCR-I-10 and TELA-SCR-I-06).
+      *     08/09/2026  MVV  Added real calendar / range checks.
+      **************************************************************
+       01  TELA-EDIT-FIELDS.
+           05  TELA-DOB-MAX-DD       PIC 9(02) VALUE ZERO.
+           05  TELA-DIV-QUOT         PIC 9(06) VALUE ZERO.
+           05  TELA-DIV-REM-4        PIC 9(04) VALUE ZERO.
+           05  TELA-DIV-REM-100      PIC 9(04) VALUE ZERO.
+           05  TELA-DIV-REM-400      PIC 9(04) VALUE ZERO.
+           05  TELA-LEAP-YEAR-SW     PIC X(01) VALUE "N".
+               88  TELA-LEAP-YEAR             VALUE "Y".
+      *
+      **************************************************************
+      *     Before-image holding area and work fields for the
+      *     customer master audit trail (AUDITLOG).  The before
+      *     image is captured right after the read-for-update, just
+      *     ahead of the screen's new values overwriting CUST-xxx.
+      *     08/09/2026  MVV  Added for the Name/Address/Salary/etc.
+      *                      change-audit requirement.
+      **************************************************************
+       01  TELA-OLD-CUSTOMER-RECORD.
+           05  TELA-OLDC-NAME        PIC X(66).
+           05  TELA-OLDC-ADDR-1      PIC X(66).
+           05  TELA-OLDC-ADDR-2      PIC X(66).
+           05  TELA-OLDC-CITY        PIC X(38).
+           05  TELA-OLDC-ZIP         PIC 9(08).
+           05  TELA-OLDC-COUNTRY     PIC X(30).
+           05  TELA-OLDC-CHILDREN    PIC 9(02).
+           05  TELA-OLDC-SALARY      PIC 9(07)V99.
+           05  TELA-OLDC-DOB         PIC 9(08).
+           05  TELA-OLDC-SAT-HIGH    PIC X(01).
+           05  TELA-OLDC-SAT-MED     PIC X(01).
+           05  TELA-OLDC-SAT-LOW     PIC X(01).
+           05  TELA-OLDC-COMMENTS    PIC X(55).
+       01  TELA-AUDIT-FIELDS.
+           05  TELA-AUDIT-STATUS     PIC X(02) VALUE "00".
+               88  TELA-AUDIT-OK               VALUE "00".
+           05  TELA-AUD-FIELD-NAME   PIC X(15) VALUE SPACES.
+           05  TELA-AUD-OLD-VALUE    PIC X(66) VALUE SPACES.
+           05  TELA-AUD-NEW-VALUE    PIC X(66) VALUE SPACES.
+           05  TELA-AUD-EDIT-VALUE   PIC ZZZZZZ9.99 VALUE ZERO.
+      *
+      **************************************************************
+      *     Working storage added to support the DL104 front-end
+      *     menu (Add/Change/Inquire/Delete/List) and its scrollable
+      *     customer browse list.
+      *     08/09/2026  MVV  Added for the menu/browse front end.
+      **************************************************************
+       01  TELA-MENU-FIELDS.
+           05  TELA-MENU-OPTION-SW   PIC X(01) VALUE SPACES.
+               88  TELA-MENU-ADD               VALUE "A".
+               88  TELA-MENU-CHANGE            VALUE "C".
+               88  TELA-MENU-INQUIRE           VALUE "I".
+               88  TELA-MENU-DELETE            VALUE "D".
+               88  TELA-MENU-LIST              VALUE "L".
+               88  TELA-MENU-QUIT              VALUE "X".
+           05  TELA-MENU-CUST-ID     PIC X(06) VALUE SPACES.
+           05  TELA-MENU-CONFIRM-SW  PIC X(01) VALUE SPACES.
+               88  TELA-MENU-CONFIRMED         VALUE "Y".
+           05  TELA-MENU-MSG-TEXT    PIC X(73) VALUE SPACES.
+       01  TELA-BRW-FIELDS.
+           05  TELA-BRW-PAGE-NO      PIC 9(04) VALUE 1.
+           05  TELA-BRW-SKIP-CNT     PIC 9(04) VALUE ZERO.
+           05  TELA-BRW-SKIPPED-CNT  PIC 9(04) VALUE ZERO.
+           05  TELA-BRW-DONE-SW      PIC X(01) VALUE "N".
+               88  TELA-BRW-PAGE-DONE          VALUE "Y".
+           05  TELA-BRW-SUB          PIC 9(02) VALUE ZERO.
+           05  TELA-BRW-SEL-ID       PIC X(06) VALUE SPACES.
+       01  TELA-BRW-DISPLAY-LINES.
+           05  TELA-BRW-DISPLAY-LINE OCCURS 15 TIMES.
+               10  TELA-BRW-LINE-ID      PIC X(06).
+               10  TELA-BRW-LINE-NAME    PIC X(40).
+               10  TELA-BRW-LINE-CITY    PIC X(20).
