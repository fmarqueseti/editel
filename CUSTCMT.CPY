@@ -0,0 +1,19 @@
+      **************************************************************
+      *     File: CUSTCMT.CPY
+      *     Creation Date/Time: 08/09/2026
+      * ------------------------------------------------------------
+      *     Record layout for the CUSTCMT companion comments file -
+      *     overflow notes for a customer beyond the single 55-byte
+      *     Comments line on the TELA screen (TELA-SCR-I-14).  One
+      *     record per note line, keyed by Customer ID + line
+      *     number so the notes can be read back in order.
+      * ------------------------------------------------------------
+      *     Modification History
+      *     08/09/2026  MVV  Initial version.
+      **************************************************************
+      *
+       01  CUSTOMER-COMMENT-RECORD.
+           05  CMT-KEY.
+               10  CMT-CUST-ID           PIC X(06).
+               10  CMT-LINE-NO           PIC 9(04).
+           05  CMT-TEXT                  PIC X(70).
