@@ -0,0 +1,245 @@
+      **************************************************************
+      *     Program: DL102.CBL
+      *     Creation Date/Time: 08/09/2026
+      * ------------------------------------------------------------
+      *     EDITEL/Billing Reconciliation - matches the nightly
+      *     billing system extract (BILLEXT) against the CUSTMAS
+      *     customer master by Customer ID and prints an exception
+      *     report of any Name, Address, or Zip drift so it can be
+      *     caught before an invoice goes to the wrong address.
+      * ------------------------------------------------------------
+      *     Modification History
+      *     08/09/2026  MVV  Initial version.
+      **************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DL102.
+       AUTHOR.        EDITEL SYSTEMS GROUP.
+       INSTALLATION.  ETI DATA CENTER.
+       DATE-WRITTEN.  08/09/2026.
+       DATE-COMPILED.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   ETI-DATA-CENTER.
+       OBJECT-COMPUTER.   ETI-DATA-CENTER.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BILLING-EXTRACT ASSIGN TO "BILLEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DL102-BILL-STATUS.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS DL102-CUSTMAS-STATUS.
+           SELECT PRINT-FILE ASSIGN TO "DL102RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DL102-PRINT-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY CUSTMAS.CPY.
+      *
+       FD  BILLING-EXTRACT
+           LABEL RECORDS ARE STANDARD.
+           COPY BILLEXT.CPY.
+      *
+       FD  PRINT-FILE
+           LABEL RECORDS ARE OMITTED
+           RECORDING MODE IS F.
+       01  PRINT-REC                 PIC X(156).
+      *
+       WORKING-STORAGE SECTION.
+       01  DL102-SWITCHES.
+           05  DL102-EOF-SW          PIC X(01) VALUE "N".
+               88  DL102-EOF                   VALUE "Y".
+           05  DL102-BILL-STATUS     PIC X(02) VALUE "00".
+           05  DL102-CUSTMAS-STATUS  PIC X(02) VALUE "00".
+               88  DL102-CUSTMAS-OK            VALUE "00".
+           05  DL102-PRINT-STATUS    PIC X(02) VALUE "00".
+      *
+       01  DL102-ACCUM-FIELDS.
+           05  DL102-RECORDS-READ    PIC 9(07) COMP VALUE ZERO.
+           05  DL102-NOT-ON-FILE     PIC 9(07) COMP VALUE ZERO.
+           05  DL102-MISMATCHES      PIC 9(07) COMP VALUE ZERO.
+      *
+       01  DL102-HEAD-1.
+           05  FILLER  PIC X(35) VALUE SPACES.
+           05  FILLER  PIC X(45)
+               VALUE "EDITEL / BILLING RECONCILIATION EXCEPTIONS".
+      *
+       01  DL102-HEAD-2.
+           05  FILLER  PIC X(06) VALUE "CUSTID".
+           05  FILLER  PIC X(02) VALUE SPACES.
+           05  FILLER  PIC X(12) VALUE "FIELD".
+           05  FILLER  PIC X(02) VALUE SPACES.
+           05  FILLER  PIC X(66) VALUE "BILLING VALUE".
+           05  FILLER  PIC X(02) VALUE SPACES.
+           05  FILLER  PIC X(66) VALUE "CUSTOMER MASTER VALUE".
+      *
+      *    DL102-EXC-BILL-VAL/DL102-EXC-CUST-VAL are X(66) to match
+      *    the full width of BIL-NAME/BIL-ADDR-1/BIL-ADDR-2 and
+      *    CUST-NAME/CUST-ADDR-1/CUST-ADDR-2 (BILLEXT.CPY/CUSTMAS.CPY)
+      *    so a mismatch past column 40 isn't truncated off the
+      *    exception report.
+       01  DL102-EXC-LINE.
+           05  DL102-EXC-ID          PIC X(06).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  DL102-EXC-FIELD       PIC X(12).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  DL102-EXC-BILL-VAL    PIC X(66).
+           05  FILLER                PIC X(02) VALUE SPACES.
+           05  DL102-EXC-CUST-VAL    PIC X(66).
+      *
+       01  DL102-TOTAL-LINE.
+           05  FILLER                PIC X(20) VALUE SPACES.
+           05  DL102-TOT-LABEL       PIC X(30).
+           05  DL102-TOT-COUNT       PIC ZZZ,ZZ9.
+      *
+       01  DL102-BLANK-LINE          PIC X(01) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+      *
+      ******************************************************
+      *    0000-MAINLINE
+      ******************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-READ-BILLING THRU 2000-EXIT.
+           PERFORM 2100-MATCH-RECORD THRU 2100-EXIT
+               UNTIL DL102-EOF.
+           PERFORM 3000-PRINT-TOTALS THRU 3000-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+      *
+      ******************************************************
+      *    1000-INITIALIZE
+      ******************************************************
+       1000-INITIALIZE.
+           OPEN INPUT BILLING-EXTRACT.
+           OPEN INPUT CUSTOMER-MASTER.
+           IF NOT DL102-CUSTMAS-OK
+               DISPLAY "DL102: UNABLE TO OPEN CUSTOMER-MASTER, STATUS="
+                   DL102-CUSTMAS-STATUS
+               PERFORM 9000-TERMINATE THRU 9000-EXIT
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT PRINT-FILE.
+           WRITE PRINT-REC FROM DL102-HEAD-1 AFTER ADVANCING PAGE.
+           WRITE PRINT-REC FROM DL102-HEAD-2 AFTER ADVANCING 2 LINES.
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    2000-READ-BILLING
+      ******************************************************
+       2000-READ-BILLING.
+           READ BILLING-EXTRACT
+               AT END
+                   SET DL102-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    2100-MATCH-RECORD
+      *    Looks the billing record's Customer ID up on the
+      *    master by key - a miss is itself an exception, a
+      *    hit is compared field by field.
+      ******************************************************
+       2100-MATCH-RECORD.
+           ADD 1 TO DL102-RECORDS-READ.
+           MOVE BIL-CUST-ID TO CUST-ID.
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   ADD 1 TO DL102-NOT-ON-FILE
+                   MOVE BIL-CUST-ID      TO DL102-EXC-ID
+                   MOVE "NOT ON FILE"    TO DL102-EXC-FIELD
+                   MOVE BIL-NAME         TO DL102-EXC-BILL-VAL
+                   MOVE SPACES           TO DL102-EXC-CUST-VAL
+                   WRITE PRINT-REC FROM DL102-EXC-LINE
+                       AFTER ADVANCING 1 LINE
+                   END-WRITE
+               NOT INVALID KEY
+                   PERFORM 2110-COMPARE-FIELDS THRU 2110-EXIT
+           END-READ.
+           PERFORM 2000-READ-BILLING THRU 2000-EXIT.
+       2100-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    2110-COMPARE-FIELDS
+      ******************************************************
+       2110-COMPARE-FIELDS.
+           IF BIL-NAME NOT = CUST-NAME
+               ADD 1 TO DL102-MISMATCHES
+               MOVE BIL-CUST-ID  TO DL102-EXC-ID
+               MOVE "NAME"       TO DL102-EXC-FIELD
+               MOVE BIL-NAME     TO DL102-EXC-BILL-VAL
+               MOVE CUST-NAME    TO DL102-EXC-CUST-VAL
+               WRITE PRINT-REC FROM DL102-EXC-LINE
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+           IF BIL-ADDR-1 NOT = CUST-ADDR-1
+               ADD 1 TO DL102-MISMATCHES
+               MOVE BIL-CUST-ID  TO DL102-EXC-ID
+               MOVE "ADDRESS-1"  TO DL102-EXC-FIELD
+               MOVE BIL-ADDR-1   TO DL102-EXC-BILL-VAL
+               MOVE CUST-ADDR-1  TO DL102-EXC-CUST-VAL
+               WRITE PRINT-REC FROM DL102-EXC-LINE
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+           IF BIL-ADDR-2 NOT = CUST-ADDR-2
+               ADD 1 TO DL102-MISMATCHES
+               MOVE BIL-CUST-ID  TO DL102-EXC-ID
+               MOVE "ADDRESS-2"  TO DL102-EXC-FIELD
+               MOVE BIL-ADDR-2   TO DL102-EXC-BILL-VAL
+               MOVE CUST-ADDR-2  TO DL102-EXC-CUST-VAL
+               WRITE PRINT-REC FROM DL102-EXC-LINE
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+           IF BIL-ZIP NOT = CUST-ZIP
+               ADD 1 TO DL102-MISMATCHES
+               MOVE BIL-CUST-ID  TO DL102-EXC-ID
+               MOVE "ZIP CODE"   TO DL102-EXC-FIELD
+               MOVE BIL-ZIP      TO DL102-EXC-BILL-VAL
+               MOVE CUST-ZIP     TO DL102-EXC-CUST-VAL
+               WRITE PRINT-REC FROM DL102-EXC-LINE
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+       2110-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    3000-PRINT-TOTALS
+      ******************************************************
+       3000-PRINT-TOTALS.
+           WRITE PRINT-REC FROM DL102-BLANK-LINE
+               AFTER ADVANCING 2 LINES.
+           MOVE "BILLING RECORDS READ" TO DL102-TOT-LABEL.
+           MOVE DL102-RECORDS-READ TO DL102-TOT-COUNT.
+           WRITE PRINT-REC FROM DL102-TOTAL-LINE
+               AFTER ADVANCING 1 LINE.
+           MOVE "NOT ON CUSTOMER MASTER" TO DL102-TOT-LABEL.
+           MOVE DL102-NOT-ON-FILE TO DL102-TOT-COUNT.
+           WRITE PRINT-REC FROM DL102-TOTAL-LINE
+               AFTER ADVANCING 1 LINE.
+           MOVE "FIELD MISMATCHES" TO DL102-TOT-LABEL.
+           MOVE DL102-MISMATCHES TO DL102-TOT-COUNT.
+           WRITE PRINT-REC FROM DL102-TOTAL-LINE
+               AFTER ADVANCING 1 LINE.
+       3000-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    9000-TERMINATE
+      ******************************************************
+       9000-TERMINATE.
+           CLOSE BILLING-EXTRACT.
+           CLOSE CUSTOMER-MASTER.
+           CLOSE PRINT-FILE.
+       9000-EXIT.
+           EXIT.
