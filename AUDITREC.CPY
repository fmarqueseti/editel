@@ -0,0 +1,21 @@
+      **************************************************************
+      *     File: AUDITREC.CPY
+      *     Creation Date/Time: 08/09/2026
+      * ------------------------------------------------------------
+      *     Record layout for the customer master audit trail
+      *     (AUDITLOG) - one record per changed field, so a
+      *     disputed Salary or Address edit can be traced back to
+      *     who changed it, when, and what it used to say.
+      * ------------------------------------------------------------
+      *     Modification History
+      *     08/09/2026  MVV  Initial version.
+      **************************************************************
+      *
+       01  AUDIT-RECORD.
+           05  AUD-CUST-ID           PIC X(06).
+           05  AUD-UPD-DT            PIC 9(08).
+           05  AUD-UPD-TM            PIC 9(06).
+           05  AUD-OPERATOR-ID       PIC X(08).
+           05  AUD-FIELD-NAME        PIC X(15).
+           05  AUD-OLD-VALUE         PIC X(66).
+           05  AUD-NEW-VALUE         PIC X(66).
