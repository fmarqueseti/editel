@@ -0,0 +1,20 @@
+      **************************************************************
+      *     File: BILLEXT.CPY
+      *     Creation Date/Time: 08/09/2026
+      * ------------------------------------------------------------
+      *     Record layout for the nightly billing/ERP system
+      *     customer extract (BILLEXT) - Name/Address/Zip as that
+      *     system carries them, keyed by the same Customer ID used
+      *     on the EDITEL screen (TELA-SCR-F-01).
+      * ------------------------------------------------------------
+      *     Modification History
+      *     08/09/2026  MVV  Initial version.
+      **************************************************************
+      *
+       01  BILLING-EXTRACT-RECORD.
+           05  BIL-CUST-ID           PIC X(06).
+           05  BIL-NAME              PIC X(66).
+           05  BIL-ADDR-1            PIC X(66).
+           05  BIL-ADDR-2            PIC X(66).
+           05  BIL-CITY              PIC X(38).
+           05  BIL-ZIP               PIC 9(08).
