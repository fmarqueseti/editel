@@ -0,0 +1,200 @@
+      **************************************************************
+      *     File: TELASCR.CPY
+      * ------------------------------------------------------------
+      *     SCREEN SECTION portion of the EDITEL customer screens,
+      *     split out of TELA.CPY so a calling program can declare
+      *     its own LINKAGE SECTION between the WORKING-STORAGE
+      *     fields (TELA.CPY) and the screen records (here) - LINKAGE
+      *     SECTION can never legally follow SCREEN SECTION in the
+      *     DATA DIVISION.
+      *     08/09/2026  MVV  Split out of TELA.CPY for DL100's
+      *                      LINKAGE SECTION (menu/browse front end).
+      **************************************************************
+      *
+       SCREEN SECTION.
+       01  TELA-SCR.
+           05  VALUE " " BLANK SCREEN LINE 1 COLUMN 1.
+           05  FILLER PIC X(40) VALUE ALL "="
+               LINE 1 COLUMN 1 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05  FILLER PIC X(40) VALUE ALL "="
+               LINE 1 COLUMN 41 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05  VALUE "A test for the EDITEL Program"
+               LINE 2 COLUMN 1 BACKGROUND-COLOR 5 FOREGROUND-COLOR 7.
+           05  FILLER PIC X(14) VALUE ALL " "
+               LINE 2 COLUMN 30 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05  VALUE "(C) 2023 by Mauricio Valadao Vieira"
+               LINE 2 COLUMN 44 BACKGROUND-COLOR 0 FOREGROUND-COLOR 3.
+           05  FILLER PIC X(40) VALUE ALL "="
+               LINE 3 COLUMN 1 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05  FILLER PIC X(40) VALUE ALL "="
+               LINE 3 COLUMN 41 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05  VALUE "Customer ID:"
+               LINE 4 COLUMN 1 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05  VALUE "Name.......:"
+               LINE 5 COLUMN 1 BACKGROUND-COLOR 0 FOREGROUND-COLOR 3.
+           05  FILLER PIC X(40) VALUE ALL "-"
+               LINE 6 COLUMN 1 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05  FILLER PIC X(40) VALUE ALL "-"
+               LINE 6 COLUMN 41 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05  VALUE "Address 1..:"
+               LINE 7 COLUMN 1 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05  VALUE "Address 2..:"
+               LINE 8 COLUMN 1 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05  VALUE "City.......:"
+               LINE 9 COLUMN 1 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05  VALUE "Zip Code:"
+               LINE 9 COLUMN 57 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05  VALUE "Country....:"
+               LINE 10 COLUMN 1 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05  FILLER PIC X(32) VALUE ALL "-"
+               LINE 11 COLUMN 1 BACKGROUND-COLOR 6 FOREGROUND-COLOR 7.
+           05  FILLER PIC X(1) VALUE ALL " "
+               LINE 11 COLUMN 33 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05  VALUE "Personal Data"
+               LINE 11 COLUMN 34 BACKGROUND-COLOR 0 FOREGROUND-COLOR 3.
+           05  FILLER PIC X(1) VALUE ALL " "
+               LINE 11 COLUMN 47 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05  FILLER PIC X(33) VALUE ALL "-"
+               LINE 11 COLUMN 48 BACKGROUND-COLOR 6 FOREGROUND-COLOR 7.
+           05  VALUE "# of Children:"
+               LINE 13 COLUMN 7 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05  VALUE "Salary.......:"
+               LINE 14 COLUMN 7 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05  VALUE "Date of Birth:"
+               LINE 15 COLUMN 7 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05  VALUE "Current Level of Satisfaction with"
+               LINE 17 COLUMN 7 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05  VALUE "EDITEL:  High"
+               LINE 17 COLUMN 42 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05  VALUE "Med"
+               LINE 17 COLUMN 60 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05  VALUE "Low"
+               LINE 17 COLUMN 68 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05  VALUE "Comments.....:"
+               LINE 19 COLUMN 7 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05  FILLER PIC X(40) VALUE ALL "-"
+               LINE 20 COLUMN 1 BACKGROUND-COLOR 6 FOREGROUND-COLOR 7.
+           05  FILLER PIC X(40) VALUE ALL "-"
+               LINE 20 COLUMN 41 BACKGROUND-COLOR 6 FOREGROUND-COLOR 7.
+           05  FILLER PIC X(40) VALUE ALL "="
+               LINE 23 COLUMN 1 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05  FILLER PIC X(40) VALUE ALL "="
+               LINE 23 COLUMN 41 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05  VALUE "Msg:"
+               LINE 24 COLUMN 1 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05  TELA-SCR-I-01 LINE 4 COLUMN 13 PIC X(06)
+               REVERSE-VIDEO AUTO-SKIP TO TELA-SCR-F-01.
+           05  TELA-SCR-I-02 LINE 5 COLUMN 13 PIC X(66)
+               REVERSE-VIDEO AUTO-SKIP TO TELA-SCR-F-02.
+           05  TELA-SCR-I-03 LINE 7 COLUMN 13 PIC X(66)
+               REVERSE-VIDEO AUTO-SKIP TO TELA-SCR-F-03.
+           05  TELA-SCR-I-04 LINE 8 COLUMN 13 PIC X(66)
+               REVERSE-VIDEO AUTO-SKIP TO TELA-SCR-F-04.
+           05  TELA-SCR-I-05 LINE 9 COLUMN 13 PIC X(38)
+               REVERSE-VIDEO AUTO-SKIP TO TELA-SCR-F-05.
+           05  TELA-SCR-I-06 LINE 9 COLUMN 66 PIC 9(08)
+               REVERSE-VIDEO AUTO-SKIP TO TELA-SCR-F-06.
+           05  TELA-SCR-I-07 LINE 10 COLUMN 13 PIC X(30)
+               REVERSE-VIDEO AUTO-SKIP TO TELA-SCR-F-07.
+           05  TELA-SCR-I-08 LINE 13 COLUMN 21 PIC 9(02)
+               REVERSE-VIDEO AUTO-SKIP TO TELA-SCR-F-08.
+           05  TELA-SCR-I-09 LINE 14 COLUMN 21 PIC 9999999V99
+               REVERSE-VIDEO AUTO-SKIP TO TELA-SCR-F-09.
+           05  TELA-SCR-I-10 LINE 15 COLUMN 21 PIC 9(08)
+               REVERSE-VIDEO AUTO-SKIP TO TELA-SCR-F-10.
+           05  TELA-SCR-I-11 LINE 17 COLUMN 56 PIC X(01)
+               REVERSE-VIDEO AUTO-SKIP TO TELA-SCR-F-11.
+           05  TELA-SCR-I-12 LINE 17 COLUMN 64 PIC X(01)
+               REVERSE-VIDEO AUTO-SKIP TO TELA-SCR-F-12.
+           05  TELA-SCR-I-13 LINE 17 COLUMN 72 PIC X(01)
+               REVERSE-VIDEO AUTO-SKIP TO TELA-SCR-F-13.
+           05  TELA-SCR-I-14 LINE 19 COLUMN 21 PIC X(55)
+               REVERSE-VIDEO AUTO-SKIP TO TELA-SCR-F-14.
+           05  TELA-SCR-I-15 LINE 24 COLUMN 6 PIC X(73)
+               REVERSE-VIDEO AUTO-SKIP TO TELA-SCR-F-15.
+      *
+      **************************************************************
+      *     Scrollable Comments view, popped open from TELA-SCR-I-14
+      *     with PF4 - ten notes per page from the CUSTCMT file.
+      *     08/09/2026  MVV  Added for the comments overflow file.
+      **************************************************************
+       01  TELA-CMT-SCR.
+           05  VALUE " " BLANK SCREEN LINE 1 COLUMN 1.
+           05  FILLER PIC X(40) VALUE ALL "="
+               LINE 1 COLUMN 1 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05  VALUE "Customer Comments"
+               LINE 2 COLUMN 1 BACKGROUND-COLOR 5 FOREGROUND-COLOR 7.
+           05  FILLER PIC X(40) VALUE ALL "="
+               LINE 3 COLUMN 1 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05  TELA-CMT-SCR-LINE LINE PLUS 1 COLUMN 1 PIC X(70)
+               OCCURS 10 TIMES FROM TELA-CMT-DISPLAY-LINE.
+           05  FILLER PIC X(40) VALUE ALL "-"
+               LINE 14 COLUMN 1 BACKGROUND-COLOR 6 FOREGROUND-COLOR 7.
+           05  VALUE "New note.:"
+               LINE 15 COLUMN 1 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05  TELA-CMT-SCR-NEW LINE 15 COLUMN 12 PIC X(70)
+               REVERSE-VIDEO TO TELA-CMT-NEW-TEXT.
+           05  VALUE "PF5=Add  PF7=Prev Page  PF8=Next Page  PF3=Return"
+               LINE 17 COLUMN 1 BACKGROUND-COLOR 0 FOREGROUND-COLOR 3.
+      *
+      **************************************************************
+      *     DL104 front-end menu - Add/Change/Inquire/Delete feed a
+      *     Customer ID straight to this screen; List pops the
+      *     browse screen below and feeds the ID back here once a
+      *     row is selected.
+      *     08/09/2026  MVV  Added for the menu/browse front end.
+      **************************************************************
+       01  TELA-MENU-SCR.
+           05  VALUE " " BLANK SCREEN LINE 1 COLUMN 1.
+           05  FILLER PIC X(40) VALUE ALL "="
+               LINE 1 COLUMN 1 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05  VALUE "EDITEL Customer Maintenance Menu"
+               LINE 2 COLUMN 1 BACKGROUND-COLOR 5 FOREGROUND-COLOR 7.
+           05  FILLER PIC X(40) VALUE ALL "="
+               LINE 3 COLUMN 1 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05  VALUE "A = Add       C = Change     I = Inquire"
+               LINE 5 COLUMN 1 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05  VALUE "D = Delete    L = List       X = Exit"
+               LINE 6 COLUMN 1 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05  VALUE "Option.....:"
+               LINE 8 COLUMN 1 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05  TELA-MENU-SCR-OPT LINE 8 COLUMN 14 PIC X(01)
+               REVERSE-VIDEO AUTO-SKIP TO TELA-MENU-OPTION-SW.
+           05  VALUE "Customer ID:"
+               LINE 9 COLUMN 1 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05  TELA-MENU-SCR-ID LINE 9 COLUMN 14 PIC X(06)
+               REVERSE-VIDEO AUTO-SKIP TO TELA-MENU-CUST-ID.
+           05  VALUE "(Customer ID is not needed to List)"
+               LINE 10 COLUMN 1 BACKGROUND-COLOR 0 FOREGROUND-COLOR 3.
+           05  FILLER PIC X(40) VALUE ALL "="
+               LINE 23 COLUMN 1 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05  VALUE "Msg:"
+               LINE 24 COLUMN 1 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05  TELA-MENU-SCR-MSG LINE 24 COLUMN 6 PIC X(73)
+               REVERSE-VIDEO AUTO-SKIP TO TELA-MENU-MSG-TEXT.
+      *
+      **************************************************************
+      *     Scrollable customer browse list, popped open from the
+      *     menu with option L - fifteen customers per page, PF7/
+      *     PF8 to page, PF3 to select the typed-in ID and feed it
+      *     back to TELA-MENU-SCR-ID, PF12 to cancel.
+      *     08/09/2026  MVV  Added for the menu/browse front end.
+      **************************************************************
+       01  TELA-BRW-SCR.
+           05  VALUE " " BLANK SCREEN LINE 1 COLUMN 1.
+           05  FILLER PIC X(40) VALUE ALL "="
+               LINE 1 COLUMN 1 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05  VALUE "Customer Browse List"
+               LINE 2 COLUMN 1 BACKGROUND-COLOR 5 FOREGROUND-COLOR 7.
+           05  FILLER PIC X(40) VALUE ALL "="
+               LINE 3 COLUMN 1 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05  VALUE "Cust ID  Name                        City"
+               LINE 4 COLUMN 1 BACKGROUND-COLOR 0 FOREGROUND-COLOR 3.
+           05  TELA-BRW-SCR-LINE LINE PLUS 1 COLUMN 1 PIC X(66)
+               OCCURS 15 TIMES FROM TELA-BRW-DISPLAY-LINE.
+           05  VALUE "Select Customer ID:"
+               LINE 21 COLUMN 1 BACKGROUND-COLOR 0 FOREGROUND-COLOR 7.
+           05  TELA-BRW-SCR-SEL LINE 21 COLUMN 22 PIC X(06)
+               REVERSE-VIDEO TO TELA-BRW-SEL-ID.
+           05  VALUE "PF7=Prev  PF8=Next  PF3=Select PF12=Cancel"
+               LINE 23 COLUMN 1 BACKGROUND-COLOR 0 FOREGROUND-COLOR 3.
