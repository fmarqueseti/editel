@@ -0,0 +1,266 @@
+      **************************************************************
+      *     Program: DL101.CBL
+      *     Creation Date/Time: 08/09/2026
+      * ------------------------------------------------------------
+      *     EDITEL Monthly Satisfaction and Demographics Report -
+      *     reads the CUSTMAS customer master and prints counts and
+      *     average salary by satisfaction band, plus a # of
+      *     Children distribution, for the monthly ops review.
+      * ------------------------------------------------------------
+      *     Modification History
+      *     08/09/2026  MVV  Initial version.
+      **************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    DL101.
+       AUTHOR.        EDITEL SYSTEMS GROUP.
+       INSTALLATION.  ETI DATA CENTER.
+       DATE-WRITTEN.  08/09/2026.
+       DATE-COMPILED.
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.   ETI-DATA-CENTER.
+       OBJECT-COMPUTER.   ETI-DATA-CENTER.
+      *
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS DL101-CUSTMAS-STATUS.
+           SELECT PRINT-FILE ASSIGN TO "DL101RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DL101-PRINT-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY CUSTMAS.CPY.
+      *
+       FD  PRINT-FILE
+           LABEL RECORDS ARE OMITTED
+           RECORDING MODE IS F.
+       01  PRINT-REC                 PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01  DL101-SWITCHES.
+           05  DL101-EOF-SW          PIC X(01) VALUE "N".
+               88  DL101-EOF                   VALUE "Y".
+           05  DL101-CUSTMAS-STATUS  PIC X(02) VALUE "00".
+               88  DL101-CUSTMAS-OK            VALUE "00".
+           05  DL101-PRINT-STATUS    PIC X(02) VALUE "00".
+      *
+       01  DL101-ACCUM-FIELDS.
+           05  DL101-TOTAL-CUSTOMERS     PIC 9(07) COMP VALUE ZERO.
+           05  DL101-HIGH-COUNT          PIC 9(07) COMP VALUE ZERO.
+           05  DL101-HIGH-SALARY-TOTAL   PIC 9(11)V99 VALUE ZERO.
+           05  DL101-MED-COUNT           PIC 9(07) COMP VALUE ZERO.
+           05  DL101-MED-SALARY-TOTAL    PIC 9(11)V99 VALUE ZERO.
+           05  DL101-LOW-COUNT           PIC 9(07) COMP VALUE ZERO.
+           05  DL101-LOW-SALARY-TOTAL    PIC 9(11)V99 VALUE ZERO.
+           05  DL101-UNRATED-COUNT       PIC 9(07) COMP VALUE ZERO.
+           05  DL101-UNRATED-SALARY-TOT  PIC 9(11)V99 VALUE ZERO.
+           05  DL101-AVG-SALARY          PIC 9(09)V99 VALUE ZERO.
+      *
+       01  DL101-CHILDREN-TABLE.
+           05  DL101-CHILD-BUCKET OCCURS 12 TIMES
+                                   PIC 9(07) COMP VALUE ZERO.
+       01  DL101-CHILD-SUB               PIC 9(02) COMP VALUE ZERO.
+       01  DL101-CHILD-NUM                PIC 9(02) VALUE ZERO.
+       01  DL101-CHILD-NUM-ED             PIC Z9.
+      *
+       01  DL101-HEAD-1.
+           05  FILLER  PIC X(35) VALUE SPACES.
+           05  FILLER  PIC X(45)
+               VALUE "EDITEL MONTHLY SATISFACTION / DEMOGRAPHICS".
+      *
+       01  DL101-HEAD-2.
+           05  FILLER  PIC X(35) VALUE SPACES.
+           05  FILLER  PIC X(29) VALUE "CUSTOMER MASTER ANALYSIS".
+      *
+       01  DL101-HEAD-3.
+           05  FILLER  PIC X(04) VALUE "BAND".
+           05  FILLER  PIC X(10) VALUE SPACES.
+           05  FILLER  PIC X(05) VALUE "COUNT".
+           05  FILLER  PIC X(10) VALUE SPACES.
+           05  FILLER  PIC X(12) VALUE "AVG SALARY".
+      *
+       01  DL101-SAT-LINE.
+           05  DL101-SAT-LABEL        PIC X(15).
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  DL101-SAT-COUNT        PIC ZZZ,ZZ9.
+           05  FILLER                 PIC X(05) VALUE SPACES.
+           05  DL101-SAT-AVG-SAL      PIC $Z,ZZZ,ZZ9.99.
+      *
+       01  DL101-CHILD-HEAD.
+           05  FILLER  PIC X(30) VALUE SPACES.
+           05  FILLER  PIC X(30) VALUE "NUMBER OF CHILDREN - COUNT".
+      *
+       01  DL101-CHILD-LINE.
+           05  DL101-CHILD-LABEL      PIC X(15).
+           05  FILLER                 PIC X(01) VALUE SPACES.
+           05  DL101-CHILD-COUNT      PIC ZZZ,ZZ9.
+      *
+       01  DL101-BLANK-LINE           PIC X(01) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+      *
+      ******************************************************
+      *    0000-MAINLINE
+      ******************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-READ-CUSTOMER THRU 2000-EXIT.
+           PERFORM 2100-ACCUMULATE-CUSTOMER THRU 2100-EXIT
+               UNTIL DL101-EOF.
+           PERFORM 3000-PRINT-REPORT THRU 3000-EXIT.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+      *
+      ******************************************************
+      *    1000-INITIALIZE
+      ******************************************************
+       1000-INITIALIZE.
+           OPEN INPUT CUSTOMER-MASTER.
+           IF NOT DL101-CUSTMAS-OK
+               DISPLAY "DL101: UNABLE TO OPEN CUSTOMER-MASTER, STATUS="
+                   DL101-CUSTMAS-STATUS
+               PERFORM 9000-TERMINATE THRU 9000-EXIT
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT PRINT-FILE.
+       1000-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    2000-READ-CUSTOMER
+      ******************************************************
+       2000-READ-CUSTOMER.
+           READ CUSTOMER-MASTER NEXT RECORD
+               AT END
+                   SET DL101-EOF TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    2100-ACCUMULATE-CUSTOMER
+      ******************************************************
+       2100-ACCUMULATE-CUSTOMER.
+           ADD 1 TO DL101-TOTAL-CUSTOMERS.
+           EVALUATE TRUE
+               WHEN CUST-SAT-HIGH NOT = SPACE
+                   ADD 1 TO DL101-HIGH-COUNT
+                   ADD CUST-SALARY TO DL101-HIGH-SALARY-TOTAL
+               WHEN CUST-SAT-MED NOT = SPACE
+                   ADD 1 TO DL101-MED-COUNT
+                   ADD CUST-SALARY TO DL101-MED-SALARY-TOTAL
+               WHEN CUST-SAT-LOW NOT = SPACE
+                   ADD 1 TO DL101-LOW-COUNT
+                   ADD CUST-SALARY TO DL101-LOW-SALARY-TOTAL
+               WHEN OTHER
+                   ADD 1 TO DL101-UNRATED-COUNT
+                   ADD CUST-SALARY TO DL101-UNRATED-SALARY-TOT
+           END-EVALUATE.
+           IF CUST-CHILDREN > 10
+               MOVE 12 TO DL101-CHILD-SUB
+           ELSE
+               COMPUTE DL101-CHILD-SUB = CUST-CHILDREN + 1
+           END-IF.
+           ADD 1 TO DL101-CHILD-BUCKET (DL101-CHILD-SUB).
+           PERFORM 2000-READ-CUSTOMER THRU 2000-EXIT.
+       2100-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    3000-PRINT-REPORT
+      ******************************************************
+       3000-PRINT-REPORT.
+           WRITE PRINT-REC FROM DL101-HEAD-1 AFTER ADVANCING PAGE.
+           WRITE PRINT-REC FROM DL101-HEAD-2 AFTER ADVANCING 1 LINE.
+           WRITE PRINT-REC FROM DL101-BLANK-LINE
+               AFTER ADVANCING 1 LINE.
+           WRITE PRINT-REC FROM DL101-HEAD-3 AFTER ADVANCING 1 LINE.
+           MOVE "HIGH" TO DL101-SAT-LABEL.
+           MOVE DL101-HIGH-COUNT TO DL101-SAT-COUNT.
+           PERFORM 3100-COMPUTE-AVG-SALARY THRU 3100-EXIT.
+           WRITE PRINT-REC FROM DL101-SAT-LINE AFTER ADVANCING 1 LINE.
+           MOVE "MED" TO DL101-SAT-LABEL.
+           MOVE DL101-MED-COUNT TO DL101-SAT-COUNT.
+           COMPUTE DL101-AVG-SALARY ROUNDED =
+               DL101-MED-SALARY-TOTAL / DL101-MED-COUNT
+               ON SIZE ERROR MOVE ZERO TO DL101-AVG-SALARY
+           END-COMPUTE.
+           MOVE DL101-AVG-SALARY TO DL101-SAT-AVG-SAL.
+           WRITE PRINT-REC FROM DL101-SAT-LINE AFTER ADVANCING 1 LINE.
+           MOVE "LOW" TO DL101-SAT-LABEL.
+           MOVE DL101-LOW-COUNT TO DL101-SAT-COUNT.
+           COMPUTE DL101-AVG-SALARY ROUNDED =
+               DL101-LOW-SALARY-TOTAL / DL101-LOW-COUNT
+               ON SIZE ERROR MOVE ZERO TO DL101-AVG-SALARY
+           END-COMPUTE.
+           MOVE DL101-AVG-SALARY TO DL101-SAT-AVG-SAL.
+           WRITE PRINT-REC FROM DL101-SAT-LINE AFTER ADVANCING 1 LINE.
+           MOVE "UNRATED" TO DL101-SAT-LABEL.
+           MOVE DL101-UNRATED-COUNT TO DL101-SAT-COUNT.
+           COMPUTE DL101-AVG-SALARY ROUNDED =
+               DL101-UNRATED-SALARY-TOT / DL101-UNRATED-COUNT
+               ON SIZE ERROR MOVE ZERO TO DL101-AVG-SALARY
+           END-COMPUTE.
+           MOVE DL101-AVG-SALARY TO DL101-SAT-AVG-SAL.
+           WRITE PRINT-REC FROM DL101-SAT-LINE AFTER ADVANCING 1 LINE.
+           WRITE PRINT-REC FROM DL101-BLANK-LINE
+               AFTER ADVANCING 2 LINES.
+           WRITE PRINT-REC FROM DL101-CHILD-HEAD
+               AFTER ADVANCING 1 LINE.
+           PERFORM 3200-PRINT-CHILDREN THRU 3200-EXIT
+               VARYING DL101-CHILD-SUB FROM 1 BY 1
+               UNTIL DL101-CHILD-SUB > 12.
+       3000-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    3100-COMPUTE-AVG-SALARY
+      *    Shared by the HIGH line only - MED/LOW/UNRATED are
+      *    computed inline above since each bucket's divisor
+      *    and total are different 77-level style data names.
+      ******************************************************
+       3100-COMPUTE-AVG-SALARY.
+           COMPUTE DL101-AVG-SALARY ROUNDED =
+               DL101-HIGH-SALARY-TOTAL / DL101-HIGH-COUNT
+               ON SIZE ERROR MOVE ZERO TO DL101-AVG-SALARY
+           END-COMPUTE.
+           MOVE DL101-AVG-SALARY TO DL101-SAT-AVG-SAL.
+       3100-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    3200-PRINT-CHILDREN
+      ******************************************************
+       3200-PRINT-CHILDREN.
+           IF DL101-CHILD-SUB = 12
+               MOVE "11 OR MORE CHILDREN" TO DL101-CHILD-LABEL
+           ELSE
+               COMPUTE DL101-CHILD-NUM = DL101-CHILD-SUB - 1
+               MOVE DL101-CHILD-NUM TO DL101-CHILD-NUM-ED
+               STRING DL101-CHILD-NUM-ED DELIMITED BY SIZE
+                   " CHILDREN" DELIMITED BY SIZE
+                   INTO DL101-CHILD-LABEL
+           END-IF.
+           MOVE DL101-CHILD-BUCKET (DL101-CHILD-SUB)
+               TO DL101-CHILD-COUNT.
+           WRITE PRINT-REC FROM DL101-CHILD-LINE
+               AFTER ADVANCING 1 LINE.
+       3200-EXIT.
+           EXIT.
+      *
+      ******************************************************
+      *    9000-TERMINATE
+      ******************************************************
+       9000-TERMINATE.
+           CLOSE CUSTOMER-MASTER.
+           CLOSE PRINT-FILE.
+       9000-EXIT.
+           EXIT.
