@@ -0,0 +1,45 @@
+      **************************************************************
+      *     File: CSVCUST.CPY
+      *     Creation Date/Time: 08/09/2026
+      * ------------------------------------------------------------
+      *     Layout for marketing's customer CSV extract (MKTCSV) -
+      *     one comma-delimited line per customer, same fields as
+      *     the TELA data-entry screen.  MKT-CSV-LINE is the raw
+      *     line read off the file; MKT-CSV-FIELDS is populated by
+      *     UNSTRINGing it.  MKT-ZIP carries digits only (no
+      *     punctuation) and MOVEs straight across to CUST-ZIP.
+      *     MKT-SALARY is also digits only, 7 whole-dollar digits
+      *     followed by 2 cents digits with no punctuation (the
+      *     implied decimal point CUST-SALARY on CUSTMAS.CPY also
+      *     uses) - MKT-SALARY-NUM redefines it as PIC 9(07)V99 so
+      *     it carries the same implied decimal point CUST-SALARY
+      *     does.  UNSTRING/MOVE a raw digit string straight into a
+      *     numeric PIC 9(07)V99 receiving field would NOT do this -
+      *     an alphanumeric-to-numeric MOVE treats the sender as an
+      *     all-integer value with no decimal places, so it lands
+      *     100x too large.  REDEFINES sidesteps that: it is a
+      *     second view of the identical bytes, not a MOVE, so the
+      *     decimal point falls exactly where MKT-SALARY-NUM's
+      *     PICTURE says it does.
+      * ------------------------------------------------------------
+      *     Modification History
+      *     08/09/2026  MVV  Initial version.
+      *     08/09/2026  MVV  Added MKT-SALARY-NUM - a straight MOVE
+      *                      of the raw digit string into CUST-
+      *                      SALARY's PIC 9(07)V99 was landing every
+      *                      bulk-loaded salary 100x too large.
+      **************************************************************
+      *
+       01  MKT-CSV-LINE                  PIC X(400).
+      *
+       01  MKT-CSV-FIELDS.
+           05  MKT-CUST-ID               PIC X(06).
+           05  MKT-NAME                  PIC X(66).
+           05  MKT-ADDR-1                PIC X(66).
+           05  MKT-ADDR-2                PIC X(66).
+           05  MKT-CITY                  PIC X(38).
+           05  MKT-ZIP                   PIC X(08).
+           05  MKT-COUNTRY               PIC X(30).
+           05  MKT-SALARY                PIC X(09).
+           05  MKT-SALARY-NUM REDEFINES MKT-SALARY
+                                         PIC 9(07)V99.
